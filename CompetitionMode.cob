@@ -0,0 +1,200 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CompetitionMode.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 playerExist PIC X(1).
+01 passwordTryout PIC X(10).
+01 competitorOneName PIC X(10).
+01 competitorOnePoints PIC 9(4).
+01 competitorOneUnlockedLevel PIC 9(1).
+01 competitorOneCorrectCount PIC 9(2).
+01 competitorTwoName PIC X(10).
+01 competitorTwoPoints PIC 9(4).
+01 competitorTwoUnlockedLevel PIC 9(1).
+01 competitorTwoCorrectCount PIC 9(2).
+01 competitionExercise PIC X(1).
+01 competitionLevel PIC X(1).
+01 competitionQuestionCount PIC 9(2) VALUE 5.
+01 competitionTimedChoice PIC X(1) VALUE "N".
+01 competitionResumeCounter PIC 9(2) VALUE ZERO.
+01 competitionAdaptiveChoice PIC X(1) VALUE "N".
+01 competitionCustomMin PIC X COMP-X VALUE ZERO.
+01 competitionCustomMax PIC X COMP-X VALUE ZERO.
+01 bonusPoints PIC 9(2) VALUE 5.
+PROCEDURE DIVISION.
+CompetitionProcess.
+    DISPLAY "=== Two-player competition mode ==="
+    OPEN I-O playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    DISPLAY "Player one, enter your username"
+    PERFORM VerifyCompetitor
+    IF playerExist = "N"
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    MOVE userName TO competitorOneName
+    MOVE points TO competitorOnePoints
+    MOVE unlockedLevel TO competitorOneUnlockedLevel
+    DISPLAY "Player two, enter your username"
+    PERFORM VerifyCompetitor
+    IF playerExist = "N"
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    IF userName = competitorOneName
+       DISPLAY "Player two must be a different account than player one"
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    MOVE userName TO competitorTwoName
+    MOVE points TO competitorTwoPoints
+    MOVE unlockedLevel TO competitorTwoUnlockedLevel
+    DISPLAY "Choose the exercise both players will answer"
+    DISPLAY "1: Addition  2: Subtraction  3: Multiplication  4: Division"
+    DISPLAY "5: Square  6: Root  7: Cube  8: Cube root  9: Percentage"
+    ACCEPT competitionExercise
+    DISPLAY "Choose the level (1-4) both players will use"
+    ACCEPT competitionLevel
+    DISPLAY "How many questions should each player answer (1-20)?"
+    ACCEPT competitionQuestionCount
+    IF competitionQuestionCount = ZERO
+       MOVE 5 TO competitionQuestionCount
+    END-IF
+    DISPLAY "--- " competitorOneName "'s turn ---"
+    PERFORM RunCompetitorExercise
+    DISPLAY "--- " competitorTwoName "'s turn ---"
+    PERFORM RunCompetitorTwoExercise
+    PERFORM AwardCompetitionResult
+    CLOSE playersFile.
+    EXIT PROGRAM.
+VerifyCompetitor.
+    MOVE "Y" TO playerExist
+    ACCEPT userName
+    READ playersFile
+        INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "Y"
+       DISPLAY "Enter password"
+       ACCEPT passwordTryout
+       IF passwordTryout NOT = pass
+          DISPLAY "Incorrect password"
+          MOVE "N" TO playerExist
+       END-IF
+    ELSE
+       DISPLAY "No such player"
+    END-IF.
+RunCompetitorExercise.
+    EVALUATE competitionExercise
+        WHEN "1" CALL 'AddExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "2" CALL 'SubtractExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "3" CALL 'MultiplyExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "4" CALL 'DivideExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "5" CALL 'SquareExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice,
+                     competitionCustomMin, competitionCustomMax
+        WHEN "6" CALL 'SquareRootExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice,
+                     competitionCustomMin, competitionCustomMax
+        WHEN "7" CALL 'CubeExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN "8" CALL 'CubeRootExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN "9" CALL 'PercentageExercise' USING competitionLevel, competitorOnePoints,
+                     competitionQuestionCount, competitorOneName, competitorOneCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN OTHER DISPLAY "Something went wrong with the exercise choice"
+    END-EVALUATE.
+RunCompetitorTwoExercise.
+    EVALUATE competitionExercise
+        WHEN "1" CALL 'AddExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "2" CALL 'SubtractExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "3" CALL 'MultiplyExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "4" CALL 'DivideExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice
+        WHEN "5" CALL 'SquareExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice,
+                     competitionCustomMin, competitionCustomMax
+        WHEN "6" CALL 'SquareRootExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter, competitionAdaptiveChoice,
+                     competitionCustomMin, competitionCustomMax
+        WHEN "7" CALL 'CubeExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN "8" CALL 'CubeRootExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN "9" CALL 'PercentageExercise' USING competitionLevel, competitorTwoPoints,
+                     competitionQuestionCount, competitorTwoName, competitorTwoCorrectCount,
+                     competitionTimedChoice, competitionResumeCounter
+        WHEN OTHER DISPLAY "Something went wrong with the exercise choice"
+    END-EVALUATE.
+AwardCompetitionResult.
+    DISPLAY " "
+    DISPLAY competitorOneName " got " competitorOneCorrectCount " correct"
+    DISPLAY competitorTwoName " got " competitorTwoCorrectCount " correct"
+    IF competitorOneCorrectCount > competitorTwoCorrectCount
+       ADD bonusPoints TO competitorOnePoints
+       DISPLAY competitorOneName " wins the competition and earns a " bonusPoints " point bonus!"
+    ELSE
+       IF competitorTwoCorrectCount > competitorOneCorrectCount
+          ADD bonusPoints TO competitorTwoPoints
+          DISPLAY competitorTwoName " wins the competition and earns a " bonusPoints " point bonus!"
+       ELSE
+          DISPLAY "It's a tie! No bonus awarded"
+       END-IF
+    END-IF
+    MOVE competitorOneName TO userName
+    READ playersFile
+        INVALID KEY DISPLAY "Could not reread " competitorOneName
+    END-READ
+    MOVE competitorOnePoints TO points
+    REWRITE playersData
+        INVALID KEY DISPLAY "Could not save result for " competitorOneName
+    END-REWRITE
+    MOVE competitorTwoName TO userName
+    READ playersFile
+        INVALID KEY DISPLAY "Could not reread " competitorTwoName
+    END-READ
+    MOVE competitorTwoPoints TO points
+    REWRITE playersData
+        INVALID KEY DISPLAY "Could not save result for " competitorTwoName
+    END-REWRITE.
