@@ -0,0 +1,8 @@
+01 playersData.
+       02 userName PIC X(10).
+       02 pass PIC X(10).
+       02 points PIC 9(4).
+       02 lockedFlag PIC X(1).
+       02 unlockedLevel PIC 9(1).
+       02 classCode PIC X(6).
+       02 lastActiveDate PIC X(8).
