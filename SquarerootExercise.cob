@@ -2,11 +2,47 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SquareRootExercise.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT sessionLogFile ASSIGN TO "sessionlog.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS slKeyGroup
+    ALTERNATE RECORD KEY IS slUserName WITH DUPLICATES.
+SELECT checkpointFile ASSIGN TO "checkpoint.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS ckPlayer
+    FILE STATUS IS checkpointFileStatus.
 DATA DIVISION.
+FILE SECTION.
+FD sessionLogFile.
+01 sessionLogData.
+       02 slKeyGroup.
+           03 slUserName PIC X(10).
+           03 slDate PIC X(8).
+           03 slTime PIC X(8).
+       02 slExercise PIC X(15).
+       02 slLevel PIC X(1).
+       02 slResult PIC X(1).
+FD checkpointFile.
+01 checkpointData.
+       02 ckPlayer PIC X(10).
+       02 ckExercise PIC X(2).
+       02 ckLevel PIC X(1).
+       02 ckQuestionCount PIC 9(2).
+       02 ckCounter PIC 9(2).
+       02 ckPoints PIC 9(4).
 WORKING-STORAGE SECTION.
+01 checkpointFileStatus PIC X(2).
+01 startCounter PIC 9(2) VALUE 1.
+01 userInputStage PIC X(10).
+01 validInput PIC X(1).
 01 userAnswer PIC 9(4)V99.
 01 correctAnswer PIC 9(4).
-01 counter PIC 9.
+01 counter PIC 9(2).
+01 pointDelta PIC 9(1).
+01 streakCounter PIC 9(2) VALUE ZERO.
 01 levelOneNumberTable.
        05 levelOnePartOne PIC 9(1) OCCURS 2 TIMES.
        05 levelOnePartTwo PIC 9(2) OCCURS 6 TIMES.
@@ -14,43 +50,236 @@ WORKING-STORAGE SECTION.
        05 levelThree PIC 9(3) OCCURS 8 TIMES.
 01 numberToRoot PIC 9(3).
 01 rootIndex pic x comp-x.
+01 rootValueRaw PIC X COMP-X.
+01 correctAnswerDecimal PIC 9(3)V99.
+01 answerDifference PIC S9(3)V99.
+01 timedStartStamp PIC 9(8).
+01 timedStartFields REDEFINES timedStartStamp.
+       05 timedStartHH PIC 9(2).
+       05 timedStartMM PIC 9(2).
+       05 timedStartSS PIC 9(2).
+       05 timedStartHS PIC 9(2).
+01 timedEndStamp PIC 9(8).
+01 timedEndFields REDEFINES timedEndStamp.
+       05 timedEndHH PIC 9(2).
+       05 timedEndMM PIC 9(2).
+       05 timedEndSS PIC 9(2).
+       05 timedEndHS PIC 9(2).
+01 elapsedSeconds PIC S9(5).
+01 missedQuestionText PIC X(40) OCCURS 20 TIMES.
+01 missedCount PIC 9(2) VALUE ZERO.
+01 reviewIndex PIC 9(2).
 
 LINKAGE SECTION.
 01 levelChoice PIC X(1).
 01 playerPoints PIC 9(4).
-PROCEDURE DIVISION USING levelChoice, playerPoints.
+01 questionCount PIC 9(2).
+01 playerName PIC X(10).
+01 playerCorrectCount PIC 9(2).
+01 timedModeChoice PIC X(1).
+01 resumeCounter PIC 9(2).
+01 adaptiveModeChoice PIC X(1).
+01 customRangeMin PIC X COMP-X.
+01 customRangeMax PIC X COMP-X.
+PROCEDURE DIVISION USING levelChoice, playerPoints, questionCount, playerName,
+        playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice,
+        customRangeMin, customRangeMax.
 SquareProcess.
-    EVALUATE levelChoice
-        WHEN "1"
-           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter = 5
+    MOVE ZERO TO streakCounter
+    MOVE ZERO TO playerCorrectCount
+    OPEN I-O sessionLogFile
+    OPEN I-O checkpointFile
+    IF checkpointFileStatus NOT = "00"
+       DISPLAY "Could not open checkpoint file, status " checkpointFileStatus
+    END-IF
+    COMPUTE startCounter = resumeCounter + 1
+    PERFORM VARYING counter FROM startCounter BY 1 UNTIL counter > questionCount
+       DISPLAY "Question " counter " of " questionCount
+       EVALUATE levelChoice
+           WHEN "1"
               PERFORM SquareRootLevelOneProcess
               DISPLAY numberToRoot "^0.5"
               PERFORM Answer
-           END-PERFORM
-        WHEN "2"
-           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter = 5
+           WHEN "2"
               PERFORM SquareRootLevelTwoProcess
               DISPLAY numberToRoot "^0.5"
               PERFORM Answer
-           END-PERFORM
-        WHEN "3"
-           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter = 5
+           WHEN "3"
               PERFORM SquareRootLevelThreeProcess
               DISPLAY numberToRoot "^0.5"
               PERFORM Answer
-           END-PERFORM
-    END-EVALUATE.
+           WHEN "4"
+              PERFORM SquareRootLevelFourProcess
+              DISPLAY numberToRoot "^0.5"
+              PERFORM AnswerWithTolerance
+           WHEN "5"
+              PERFORM SquareRootLevelCustomProcess
+              DISPLAY numberToRoot "^0.5"
+              PERFORM AnswerWithTolerance
+       END-EVALUATE
+       IF adaptiveModeChoice = "Y" AND levelChoice NOT = "4" AND levelChoice NOT = "5"
+          PERFORM AdjustAdaptiveLevel
+       END-IF
+    END-PERFORM.
+    PERFORM ReviewMissedQuestions
+    MOVE playerName TO ckPlayer
+    DELETE checkpointFile
+        INVALID KEY CONTINUE
+    END-DELETE
+    CLOSE sessionLogFile.
+    CLOSE checkpointFile.
     EXIT PROGRAM.
 Answer.
-    ACCEPT userAnswer
-    IF userAnswer = correctAnswer THEN 
-       ADD 1 TO playerPoints
+    PERFORM ComputePointDelta
+    PERFORM StartTimer
+    MOVE "N" TO validInput
+    PERFORM UNTIL validInput = "Y"
+       DISPLAY "Enter your answer"
+       ACCEPT userInputStage
+       IF FUNCTION TEST-NUMVAL(userInputStage) = 0
+          MOVE "Y" TO validInput
+       ELSE
+          DISPLAY "Please enter a number"
+       END-IF
+    END-PERFORM
+    COMPUTE userAnswer = FUNCTION NUMVAL(userInputStage)
+    PERFORM StopTimer
+    IF userAnswer = correctAnswer THEN
+       ADD pointDelta TO playerPoints
+       ADD 1 TO streakCounter
+       ADD 1 TO playerCorrectCount
        DISPLAY "Correct answer"
+       IF streakCounter >= 3 AND FUNCTION MOD(streakCounter, 3) = 0
+          ADD 1 TO playerPoints
+          DISPLAY "Streak bonus! " streakCounter " in a row"
+       END-IF
+       IF timedModeChoice = "Y" AND elapsedSeconds <= 5
+          ADD 1 TO playerPoints
+          DISPLAY "Speed bonus! Answered in under 5 seconds"
+       END-IF
        DISPLAY "Current points" playerPoints
+       MOVE "Y" TO slResult
     ELSE
-       SUBTRACT 1 FROM playerPoints
+       SUBTRACT pointDelta FROM playerPoints
+       MOVE ZERO TO streakCounter
        DISPLAY "Wrong answer"
        DISPLAY "Current points" playerPoints
+       MOVE "N" TO slResult
+       PERFORM RecordMissedQuestion
+    END-IF
+    PERFORM LogSession
+    PERFORM SaveCheckpoint.
+AnswerWithTolerance.
+    PERFORM ComputePointDelta
+    PERFORM StartTimer
+    MOVE "N" TO validInput
+    PERFORM UNTIL validInput = "Y"
+       DISPLAY "Enter your answer, decimals allowed (e.g. 4.58)"
+       ACCEPT userInputStage
+       IF FUNCTION TEST-NUMVAL(userInputStage) = 0
+          MOVE "Y" TO validInput
+       ELSE
+          DISPLAY "Please enter a number"
+       END-IF
+    END-PERFORM
+    COMPUTE userAnswer = FUNCTION NUMVAL(userInputStage)
+    PERFORM StopTimer
+    COMPUTE answerDifference = userAnswer - correctAnswerDecimal
+    IF FUNCTION ABS(answerDifference) <= 0.05 THEN
+       ADD pointDelta TO playerPoints
+       ADD 1 TO streakCounter
+       ADD 1 TO playerCorrectCount
+       DISPLAY "Correct answer"
+       IF streakCounter >= 3 AND FUNCTION MOD(streakCounter, 3) = 0
+          ADD 1 TO playerPoints
+          DISPLAY "Streak bonus! " streakCounter " in a row"
+       END-IF
+       IF timedModeChoice = "Y" AND elapsedSeconds <= 5
+          ADD 1 TO playerPoints
+          DISPLAY "Speed bonus! Answered in under 5 seconds"
+       END-IF
+       DISPLAY "Current points" playerPoints
+       MOVE "Y" TO slResult
+    ELSE
+       SUBTRACT pointDelta FROM playerPoints
+       MOVE ZERO TO streakCounter
+       DISPLAY "Wrong answer, the correct answer was " correctAnswerDecimal
+       DISPLAY "Current points" playerPoints
+       MOVE "N" TO slResult
+       PERFORM RecordMissedQuestion
+    END-IF
+    PERFORM LogSession
+    PERFORM SaveCheckpoint.
+StartTimer.
+    IF timedModeChoice = "Y"
+       ACCEPT timedStartStamp FROM TIME
+    END-IF.
+StopTimer.
+    IF timedModeChoice = "Y"
+       ACCEPT timedEndStamp FROM TIME
+       COMPUTE elapsedSeconds = (timedEndHH * 3600 + timedEndMM * 60 + timedEndSS)
+           - (timedStartHH * 3600 + timedStartMM * 60 + timedStartSS)
+       DISPLAY "Time taken: " elapsedSeconds " seconds"
+    END-IF.
+AdjustAdaptiveLevel.
+    EVALUATE TRUE
+        WHEN slResult = "Y" AND levelChoice = "1" MOVE "2" TO levelChoice
+        WHEN slResult = "Y" AND levelChoice = "2" MOVE "3" TO levelChoice
+        WHEN slResult = "N" AND levelChoice = "2" MOVE "1" TO levelChoice
+        WHEN slResult = "N" AND levelChoice = "3" MOVE "2" TO levelChoice
+    END-EVALUATE.
+ComputePointDelta.
+    EVALUATE levelChoice
+        WHEN "1" MOVE 1 TO pointDelta
+        WHEN "2" MOVE 2 TO pointDelta
+        WHEN "3" MOVE 3 TO pointDelta
+        WHEN "4" MOVE 4 TO pointDelta
+        WHEN "5" MOVE 3 TO pointDelta
+        WHEN OTHER MOVE 1 TO pointDelta
+    END-EVALUATE.
+LogSession.
+    ACCEPT slDate FROM DATE
+    ACCEPT slTime FROM TIME
+    MOVE playerName TO slUserName
+    MOVE "SQUAREROOT" TO slExercise
+    MOVE levelChoice TO slLevel
+    WRITE sessionLogData
+        INVALID KEY DISPLAY "Could not log session entry"
+    END-WRITE.
+SaveCheckpoint.
+    MOVE playerName TO ckPlayer
+    MOVE "6" TO ckExercise
+    MOVE levelChoice TO ckLevel
+    MOVE questionCount TO ckQuestionCount
+    MOVE counter TO ckCounter
+    MOVE playerPoints TO ckPoints
+    REWRITE checkpointData
+        INVALID KEY
+           WRITE checkpointData
+               INVALID KEY DISPLAY "Could not save checkpoint"
+           END-WRITE
+    END-REWRITE.
+RecordMissedQuestion.
+    IF missedCount < 20
+       ADD 1 TO missedCount
+       MOVE SPACES TO missedQuestionText(missedCount)
+       IF levelChoice = "4" OR levelChoice = "5"
+          STRING "Level " levelChoice " Q" counter ": correct answer was "
+              correctAnswerDecimal
+              DELIMITED BY SIZE INTO missedQuestionText(missedCount)
+       ELSE
+          STRING "Level " levelChoice " Q" counter ": correct answer was "
+              correctAnswer
+              DELIMITED BY SIZE INTO missedQuestionText(missedCount)
+       END-IF
+    END-IF.
+ReviewMissedQuestions.
+    IF missedCount > ZERO
+       DISPLAY " "
+       DISPLAY "=== Questions to review ==="
+       PERFORM VARYING reviewIndex FROM 1 BY 1 UNTIL reviewIndex > missedCount
+           DISPLAY missedQuestionText(reviewIndex)
+       END-PERFORM
     END-IF.
 SquareRootLevelOneProcess.
     MOVE 49162536496481 TO levelOneNumberTable
@@ -70,4 +299,12 @@ SquareRootLevelThreeProcess.
     MOVE 324361400441484529576625 TO levelTwoAndThreeNumberTable
     CALL 'randomfunc' USING 1, 8, rootIndex
     MOVE levelThree(rootIndex) TO numberToRoot
-    COMPUTE correctAnswer = numberToRoot ** 0.5.
\ No newline at end of file
+    COMPUTE correctAnswer = numberToRoot ** 0.5.
+SquareRootLevelFourProcess.
+    CALL 'randomfunc' USING 10, 99, rootValueRaw
+    MOVE rootValueRaw TO numberToRoot
+    COMPUTE correctAnswerDecimal ROUNDED = FUNCTION SQRT(numberToRoot).
+SquareRootLevelCustomProcess.
+    CALL 'randomfunc' USING customRangeMin, customRangeMax, rootValueRaw
+    MOVE rootValueRaw TO numberToRoot
+    COMPUTE correctAnswerDecimal ROUNDED = FUNCTION SQRT(numberToRoot).
\ No newline at end of file
