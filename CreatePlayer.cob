@@ -5,26 +5,89 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT playersFile ASSIGN TO "players.txt"
-    ORGANIZATION IS INDEXED 
-    ACCESS MODE IS RANDOM 
-    RECORD KEY IS userName.
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
 DATA DIVISION.
-FILE SECTION. 
+FILE SECTION.
 FD playersFile.
-01 playersData.
-       02 userName PIC X(10).
-       02 pass PIC X(10).
-       02 points PIC 9(4).
+COPY PLAYERREC.
 WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 validUserName PIC X(1).
+01 validPass PIC X(1).
+01 confirmPass PIC X(10).
+01 confirmedEntry PIC X(1).
+01 confirmChoice PIC X(1).
 PROCEDURE DIVISION.
-OPEN I-O playersFile
-DISPLAY "Enter Username"
-ACCEPT userName
-DISPLAY "Enter password"
-ACCEPT pass
-MOVE ZERO TO points
-WRITE playersData
-    INVALID KEY DISPLAY "Username taken"
-END-WRITE
-CLOSE playersFile
-EXIT PROGRAM.
\ No newline at end of file
+CreateProcess.
+    OPEN I-O playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    MOVE "N" TO confirmedEntry
+    PERFORM UNTIL confirmedEntry = "Y"
+       PERFORM AcceptUserName
+       PERFORM AcceptPassword
+       DISPLAY "Enter class code (blank if not in a class)"
+       ACCEPT classCode
+       PERFORM ConfirmNewPlayer
+    END-PERFORM
+    MOVE ZERO TO points
+    MOVE "N" TO lockedFlag
+    MOVE 1 TO unlockedLevel
+    WRITE playersData
+        INVALID KEY DISPLAY "Username taken"
+    END-WRITE
+    IF playersFileStatus NOT = "00" AND playersFileStatus NOT = "22"
+       DISPLAY "Could not write player record, status " playersFileStatus
+    END-IF
+    CLOSE playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not close players file, status " playersFileStatus
+    END-IF.
+    EXIT PROGRAM.
+AcceptUserName.
+    MOVE "N" TO validUserName
+    PERFORM UNTIL validUserName = "Y"
+       DISPLAY "Enter Username (at least 3 characters)"
+       ACCEPT userName
+       IF userName = SPACES OR FUNCTION LENGTH(FUNCTION TRIM(userName)) < 3
+          DISPLAY "Username must be at least 3 characters, try again"
+       ELSE
+          MOVE "Y" TO validUserName
+       END-IF
+    END-PERFORM.
+AcceptPassword.
+    MOVE "N" TO validPass
+    PERFORM UNTIL validPass = "Y"
+       DISPLAY "Enter password (at least 4 characters)"
+       ACCEPT pass
+       IF pass = SPACES OR FUNCTION LENGTH(FUNCTION TRIM(pass)) < 4
+          DISPLAY "Password must be at least 4 characters, try again"
+       ELSE
+          DISPLAY "Retype password"
+          ACCEPT confirmPass
+          IF confirmPass NOT = pass
+             DISPLAY "Passwords did not match, try again"
+          ELSE
+             MOVE "Y" TO validPass
+          END-IF
+       END-IF
+    END-PERFORM.
+ConfirmNewPlayer.
+    DISPLAY "=== Review new account details ==="
+    DISPLAY "Username: " userName
+    DISPLAY "Class code: " classCode
+    DISPLAY "Create this account? (Y/N)"
+    ACCEPT confirmChoice
+    IF confirmChoice = "Y" OR confirmChoice = "y"
+       MOVE "Y" TO confirmedEntry
+    ELSE
+       DISPLAY "Let's re-enter the account details"
+       MOVE "N" TO confirmedEntry
+    END-IF.
\ No newline at end of file
