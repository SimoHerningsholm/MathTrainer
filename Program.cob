@@ -7,25 +7,69 @@ WORKING-STORAGE SECTION.
 01 startchoice PIC X(1).
 01 runMainPrg PIC X(1).
 01 runUserPrg PIC X(1).
-01 exerciseChoice PIC X(1).
+01 exerciseChoice PIC X(2).
 01 levelChoice PIC X(1).
 01 exerciseDone PIC X(1).
 01 userAnswer PIC 9(4)V99.
 01 correctAnswer PIC 9(4)V99.
 01 programChoices PIC X(1).
-       88 validProgramChoice VALUES ARE 1 THRU 2.
+       88 validProgramChoice VALUES ARE 1 THRU 5.
        88 validExitProgramChoice VALUES ARE 0.
-01 exerciseChoices PIC X(1).
-       88 validExerciseChoice VALUES ARE 1 THRU 6.
-       88 validExitUserChoice VALUES ARE 0.
+01 exerciseChoices PIC X(2).
+       88 validExerciseChoice VALUES ARE "1 ", "2 ", "3 ", "4 ", "5 ",
+           "6 ", "7 ", "8 ", "9 ".
+       88 validAdaptiveCapableChoice VALUES ARE "1 ", "2 ", "3 ", "4 ",
+           "5 ", "6 ".
+       88 validWordProblemChoice VALUES ARE "12".
+       88 validChangePasswordChoice VALUES ARE "10".
+       88 validPracticeHistoryChoice VALUES ARE "11".
+       88 validExamChoice VALUES ARE "13".
+       88 validExitUserChoice VALUES ARE "0 ".
 01 levelChoices PIC X(1).
-       88 validLevelChoice VALUES ARE 1 THRU 3.
+       88 validLevelChoice VALUES ARE 1 THRU 4.
+       88 validCustomLevelChoice VALUES ARE 5.
        88 validLevelExitChoice VALUES ARE 0.
+01 levelLocked PIC X(1) VALUE "N".
 01 loggedInPlayer PIC X(10) VALUE ZERO.
 01 playerPoints PIC 9(4) VALUE ZERO.
+01 playerUnlockedLevel PIC 9(1) VALUE 1.
+01 playerCorrectCount PIC 9(2) VALUE ZERO.
+01 passPercent PIC 9(3).
+01 questionCount PIC 9(2) VALUE 5.
+01 timedModeChoice PIC X(1) VALUE "N".
+01 adaptiveModeChoice PIC X(1) VALUE "N".
 01 moveOn PIC A.
+01 resumeFound PIC X(1) VALUE "N".
+01 resumeExercise PIC X(2).
+01 resumeLevel PIC X(1).
+01 resumeQuestionCount PIC 9(2).
+01 resumeCounter PIC 9(2) VALUE ZERO.
+01 resumeCounterAtStart PIC 9(2) VALUE ZERO.
+01 resumePoints PIC 9(4).
+01 languageChoice PIC X(1) VALUE "1".
+01 certMilestone PIC 9(4) VALUE 100.
+01 pointsBeforeExercise PIC 9(4) VALUE ZERO.
+01 milestonesBefore PIC 9(4).
+01 milestonesAfter PIC 9(4).
+01 certPassFlag PIC X(1).
+01 suggestedLevel PIC X(1).
+01 examExerciseIndex PIC 9(1).
+01 examTotalCorrect PIC 9(3) VALUE ZERO.
+01 examTotalQuestions PIC 9(3) VALUE ZERO.
+01 examPointsBefore PIC 9(4) VALUE ZERO.
+01 examPointsEarned PIC S9(4) VALUE ZERO.
+01 customRangeChoice PIC X(1) VALUE "N".
+01 customRangeMinStage PIC X(3).
+01 customRangeMaxStage PIC X(3).
+01 customRangeMinNum PIC 9(3).
+01 customRangeMaxNum PIC 9(3).
+01 customRangeUpperBound PIC 9(3).
+01 customRangeValid PIC X(1).
+01 customRangeMin PIC X COMP-X VALUE ZERO.
+01 customRangeMax PIC X COMP-X VALUE ZERO.
 PROCEDURE DIVISION.
 Main.
+       PERFORM SelectLanguage
        MOVE "Y" TO runMainPrg
        PERFORM UNTIL runMainPrg = "N"
            PERFORM StartMenuChoice
@@ -41,14 +85,57 @@ UserProgramLoop.
        END-PERFORM.
 ExecuteExerciseMenuChoice.
        EVALUATE TRUE
+           WHEN validChangePasswordChoice
+               CALL 'ChangePassword' USING loggedInPlayer
+               DISPLAY "Press enter to continue"
+               ACCEPT moveOn
+           WHEN validPracticeHistoryChoice
+               CALL 'PracticeHistory' USING loggedInPlayer
+               DISPLAY "Press enter to continue"
+               ACCEPT moveOn
+           WHEN validWordProblemChoice
+               PERFORM LevelMenuChoice
+               EVALUATE TRUE
+                   WHEN validLevelChoice AND levelLocked = "Y"
+                       DISPLAY "That level is still locked. Keep practicing to unlock it."
+                   WHEN validLevelChoice
+                       PERFORM CallExerciseWithLevel
+                       PERFORM CheckLevelUnlock
+                   WHEN validLevelExitChoice
+                       GO TO UserProgramLoop
+                   WHEN OTHER
+                       DISPLAY "Something went wrong with the level menu validation"
+               END-EVALUATE
+               DISPLAY "Press enter to continue"
+               ACCEPT moveOn
            WHEN validExerciseChoice
                PERFORM LevelMenuChoice
                EVALUATE TRUE
+                   WHEN validLevelChoice AND levelLocked = "Y"
+                       DISPLAY "That level is still locked. Keep practicing to unlock it."
                    WHEN validLevelChoice
                        PERFORM CallExerciseWithLevel
+                       PERFORM CheckLevelUnlock
+                   WHEN validCustomLevelChoice AND (exerciseChoices = "5" OR exerciseChoices = "6")
+                       PERFORM CallExerciseWithLevel
+                       PERFORM CheckLevelUnlock
                    WHEN validLevelExitChoice
                        GO TO UserProgramLoop
-                   WHEN OTHER 
+                   WHEN OTHER
+                       DISPLAY "Something went wrong with the level menu validation"
+               END-EVALUATE
+               DISPLAY "Press enter to continue"
+               ACCEPT moveOn
+           WHEN validExamChoice
+               PERFORM LevelMenuChoice
+               EVALUATE TRUE
+                   WHEN validLevelChoice AND levelLocked = "Y"
+                       DISPLAY "That level is still locked. Keep practicing to unlock it."
+                   WHEN validLevelChoice
+                       PERFORM RunExamMode
+                   WHEN validLevelExitChoice
+                       GO TO UserProgramLoop
+                   WHEN OTHER
                        DISPLAY "Something went wrong with the level menu validation"
                END-EVALUATE
                DISPLAY "Press enter to continue"
@@ -56,20 +143,30 @@ ExecuteExerciseMenuChoice.
            WHEN validExitUserChoice
                MOVE ZERO TO loggedInPlayer
                MOVE ZERO TO playerPoints
+               MOVE 1 TO playerUnlockedLevel
                MOVE "N" TO runUserPrg
-           WHEN OTHER 
+           WHEN OTHER
                DISPLAY "Invalid choice"
        END-EVALUATE.
 ExecuteStartMenuChoice.
            EVALUATE TRUE 
                WHEN validProgramChoice
                    EVALUATE startchoice
-                       WHEN 1 
-                           CALL 'Login' USING loggedInPlayer, playerPoints
+                       WHEN 1
+                           CALL 'Login' USING loggedInPlayer, playerPoints, playerUnlockedLevel
                            DISPLAY "You are now logged in as: " loggedInPlayer
                            DISPLAY "Your total points are at the moment: " playerPoints
+                           PERFORM CheckForResume
                            PERFORM UserProgramLoop
                        WHEN 2 CALL 'CreatePlayer'
+                       WHEN 3
+                           CALL 'LeaderboardReport'
+                           DISPLAY "Press enter to continue"
+                           ACCEPT moveOn
+                       WHEN 4
+                           CALL 'AdminMenu'
+                       WHEN 5
+                           CALL 'CompetitionMode'
                        WHEN OTHER DISPLAY "Something went wrong with the program menu validation"
                    END-EVALUATE
                WHEN validExitProgramChoice
@@ -78,32 +175,131 @@ ExecuteStartMenuChoice.
                    DISPLAY "Invalid choice"
            END-EVALUATE.
 CallExerciseWithLevel.
+       MOVE ZERO TO playerCorrectCount
+       MOVE resumeCounter TO resumeCounterAtStart
+       MOVE playerPoints TO pointsBeforeExercise
        EVALUATE exerciseChoice
-           WHEN "1" 
-               CALL 'AddExercise' USING levelChoice, playerPoints
+           WHEN "1"
+               CALL 'AddExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice
+               MOVE "Y" TO exerciseDone
+           WHEN "2"
+               CALL 'SubtractExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice
                MOVE "Y" TO exerciseDone
-           WHEN "2" 
-               CALL 'SubtractExercise' USING levelChoice, playerPoints
+           WHEN "3"
+               CALL 'MultiplyExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice
                MOVE "Y" TO exerciseDone
-           WHEN "3" 
-               CALL 'MultiplyExercise' USING levelChoice, playerPoints
+           WHEN "4"
+               CALL 'DivideExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice
                MOVE "Y" TO exerciseDone
-           WHEN "4" 
-               CALL 'DivideExercise' USING levelChoice, playerPoints
+           WHEN "5"
+               CALL 'SquareExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice,
+                   customRangeMin, customRangeMax
                MOVE "Y" TO exerciseDone
-           WHEN "5" 
-               CALL 'SquareExercise' USING levelChoice, playerPoints
+           WHEN "6"
+               CALL 'SquareRootExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter, adaptiveModeChoice,
+                   customRangeMin, customRangeMax
                MOVE "Y" TO exerciseDone
-           WHEN "6" 
-               CALL 'SquareRootExercise' USING levelChoice, playerPoints
+           WHEN "7"
+               CALL 'CubeExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter
+               MOVE "Y" TO exerciseDone
+           WHEN "8"
+               CALL 'CubeRootExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter
+               MOVE "Y" TO exerciseDone
+           WHEN "9"
+               CALL 'PercentageExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter
+               MOVE "Y" TO exerciseDone
+           WHEN "12"
+               CALL 'WordProblemExercise' USING levelChoice, playerPoints, questionCount, loggedInPlayer,
+                   playerCorrectCount, timedModeChoice, resumeCounter
                MOVE "Y" TO exerciseDone
            WHEN OTHER DISPLAY "Something went wrong with the exercise menu validation"
-       END-EVALUATE.
+       END-EVALUATE
+       MOVE ZERO TO resumeCounter.
+RunExamMode.
+       MOVE ZERO TO examTotalCorrect
+       MOVE ZERO TO examTotalQuestions
+       MOVE playerPoints TO examPointsBefore
+       PERFORM VARYING examExerciseIndex FROM 1 BY 1 UNTIL examExerciseIndex > 6
+           EVALUATE examExerciseIndex
+               WHEN 1 MOVE "1" TO exerciseChoice
+               WHEN 2 MOVE "2" TO exerciseChoice
+               WHEN 3 MOVE "3" TO exerciseChoice
+               WHEN 4 MOVE "4" TO exerciseChoice
+               WHEN 5 MOVE "5" TO exerciseChoice
+               WHEN 6 MOVE "6" TO exerciseChoice
+           END-EVALUATE
+           MOVE exerciseChoice TO exerciseChoices
+           PERFORM CallExerciseWithLevel
+           PERFORM CheckExerciseDone
+           PERFORM CheckLevelUnlock
+           ADD playerCorrectCount TO examTotalCorrect
+           ADD questionCount TO examTotalQuestions
+       END-PERFORM
+       PERFORM DisplayExamReport.
+DisplayExamReport.
+       COMPUTE examPointsEarned = playerPoints - examPointsBefore
+       DISPLAY "=== Exam mode results ==="
+       DISPLAY "Questions answered correctly: " examTotalCorrect " of " examTotalQuestions
+       DISPLAY "Points earned this exam: " examPointsEarned
+       DISPLAY "Total points: " playerPoints.
+CheckForResume.
+       CALL 'ResumeCheckpoint' USING loggedInPlayer, resumeFound, resumeExercise, resumeLevel,
+           resumeQuestionCount, resumeCounter, resumePoints
+       IF resumeFound = "Y"
+           MOVE resumeExercise TO exerciseChoice
+           MOVE resumeExercise TO exerciseChoices
+           MOVE resumeLevel TO levelChoice
+           MOVE resumeLevel TO levelChoices
+           MOVE resumeQuestionCount TO questionCount
+           MOVE resumePoints TO playerPoints
+           PERFORM CallExerciseWithLevel
+           PERFORM CheckLevelUnlock
+           MOVE "N" TO resumeFound
+           DISPLAY "Press enter to continue"
+           ACCEPT moveOn
+       END-IF.
+CheckLevelUnlock.
+       IF levelChoices = playerUnlockedLevel AND playerUnlockedLevel < 4 AND questionCount > ZERO
+           COMPUTE passPercent = (playerCorrectCount * 100) / (questionCount - resumeCounterAtStart)
+               ON SIZE ERROR
+                   MOVE ZERO TO passPercent
+           END-COMPUTE
+           IF passPercent >= 80
+               ADD 1 TO playerUnlockedLevel
+               DISPLAY "Level unlocked! You can now play level " playerUnlockedLevel
+           END-IF
+       END-IF.
 CheckExerciseDone.
-       IF exerciseDone = "Y" THEN 
-           CALL 'UpdatePlayer' USING loggedInPlayer, playerPoints
+       IF exerciseDone = "Y" THEN
+           CALL 'UpdatePlayer' USING loggedInPlayer, playerPoints, playerUnlockedLevel
+           PERFORM CheckCertificateMilestone
            MOVE "N" TO exerciseDone
        END-IF.
+CheckCertificateMilestone.
+       COMPUTE milestonesBefore = pointsBeforeExercise / certMilestone
+       COMPUTE milestonesAfter = playerPoints / certMilestone
+       IF milestonesAfter > milestonesBefore
+           MOVE "N" TO certPassFlag
+           IF questionCount > ZERO
+              COMPUTE passPercent = (playerCorrectCount * 100) / (questionCount - resumeCounterAtStart)
+                  ON SIZE ERROR
+                      MOVE ZERO TO passPercent
+              END-COMPUTE
+              IF passPercent >= 80
+                 MOVE "Y" TO certPassFlag
+              END-IF
+           END-IF
+           CALL 'PrintCertificate' USING loggedInPlayer, playerPoints, certPassFlag
+       END-IF.
 StartMenuChoice.
        PERFORM DisplayStartMenu
        ACCEPT startchoice
@@ -111,28 +307,160 @@ StartMenuChoice.
 ExerciseMenuChoice.
        PERFORM DisplayMenu
        ACCEPT exerciseChoice
-       MOVE exerciseChoice TO exerciseChoices.
+       MOVE exerciseChoice TO exerciseChoices
+       IF validExerciseChoice OR validWordProblemChoice OR validExamChoice
+           DISPLAY "How many questions do you want to run (1-20)?"
+           ACCEPT questionCount
+           IF questionCount = ZERO
+               MOVE 5 TO questionCount
+           END-IF
+           DISPLAY "Run this session in timed mode? (Y/N)"
+           ACCEPT timedModeChoice
+           IF timedModeChoice NOT = "Y"
+               MOVE "N" TO timedModeChoice
+           END-IF
+           MOVE "N" TO adaptiveModeChoice
+           IF validAdaptiveCapableChoice
+               DISPLAY "Run this session in adaptive difficulty mode? (Y/N)"
+               ACCEPT adaptiveModeChoice
+               IF adaptiveModeChoice NOT = "Y"
+                   MOVE "N" TO adaptiveModeChoice
+               END-IF
+           END-IF
+       END-IF.
 LevelMenuChoice.
        PERFORM DisplayLevel
+       CALL 'RecommendLevel' USING loggedInPlayer, exerciseChoices, playerUnlockedLevel, suggestedLevel
+       IF suggestedLevel NOT = SPACES
+           DISPLAY "Suggested level based on your recent history: " suggestedLevel
+       END-IF
        ACCEPT levelChoice
-       MOVE levelChoice TO levelChoices.
+       MOVE levelChoice TO levelChoices
+       MOVE "N" TO levelLocked
+       IF validLevelChoice AND levelChoice > playerUnlockedLevel
+           MOVE "Y" TO levelLocked
+       END-IF
+       MOVE "N" TO customRangeChoice
+       IF validCustomLevelChoice AND (exerciseChoices = "5" OR exerciseChoices = "6")
+           MOVE "Y" TO customRangeChoice
+           PERFORM AcceptCustomRange
+       ELSE
+           MOVE ZERO TO customRangeMin
+           MOVE ZERO TO customRangeMax
+       END-IF.
+AcceptCustomRange.
+       IF exerciseChoices = "5"
+           MOVE 99 TO customRangeUpperBound
+       ELSE
+           MOVE 255 TO customRangeUpperBound
+       END-IF
+       MOVE "N" TO customRangeValid
+       PERFORM UNTIL customRangeValid = "Y"
+           DISPLAY "Enter the minimum value for the custom range (1-" customRangeUpperBound ")"
+           ACCEPT customRangeMinStage
+           DISPLAY "Enter the maximum value for the custom range (1-" customRangeUpperBound ")"
+           ACCEPT customRangeMaxStage
+           IF FUNCTION TEST-NUMVAL(customRangeMinStage) = 0 AND FUNCTION TEST-NUMVAL(customRangeMaxStage) = 0
+               COMPUTE customRangeMinNum = FUNCTION NUMVAL(customRangeMinStage)
+               COMPUTE customRangeMaxNum = FUNCTION NUMVAL(customRangeMaxStage)
+               IF customRangeMinNum > ZERO AND customRangeMinNum < customRangeMaxNum
+                       AND customRangeMaxNum <= customRangeUpperBound
+                   MOVE customRangeMinNum TO customRangeMin
+                   MOVE customRangeMaxNum TO customRangeMax
+                   MOVE "Y" TO customRangeValid
+               ELSE
+                   DISPLAY "Enter a minimum less than the maximum, both between 1 and " customRangeUpperBound
+               END-IF
+           ELSE
+               DISPLAY "Please enter whole numbers"
+           END-IF
+       END-PERFORM.
+SelectLanguage.
+       DISPLAY "Choose your language / Vælg sprog".
+       DISPLAY "1: English".
+       DISPLAY "2: Dansk".
+       ACCEPT languageChoice
+       IF languageChoice NOT = "2"
+           MOVE "1" TO languageChoice
+       END-IF.
 DisplayStartMenu.
-       DISPLAY "Welcome to the math program".
-       DISPLAY "1: Login to user".
-       DISPLAY "2: Create new user".
-       DISPLAY "0: Quit program".
+       EVALUATE languageChoice
+           WHEN "2"
+               DISPLAY "Velkommen til matematikprogrammet"
+               DISPLAY "1: Log ind"
+               DISPLAY "2: Opret ny bruger"
+               DISPLAY "3: Se resultatliste"
+               DISPLAY "4: Administrator"
+               DISPLAY "5: To-spiller konkurrence"
+               DISPLAY "0: Afslut program"
+           WHEN OTHER
+               DISPLAY "Welcome to the math program"
+               DISPLAY "1: Login to user"
+               DISPLAY "2: Create new user"
+               DISPLAY "3: View leaderboard"
+               DISPLAY "4: Admin"
+               DISPLAY "5: Two-player competition"
+               DISPLAY "0: Quit program"
+       END-EVALUATE.
 DisplayMenu.
-       DISPLAY "Choose the exercise you want to execute".
-       DISPLAY "1: Addition trainer".
-       DISPLAY "2: Subtracting trainer".
-       DISPLAY "3: Multiplikation trainer".
-       DISPLAY "4: Division trainer".
-       DISPLAY "5: Square trainer".
-       DISPLAY "6: Root trainer".
-       DISPLAY "0: Exit user".
+       EVALUATE languageChoice
+           WHEN "2"
+               DISPLAY "Vælg den øvelse du vil lave"
+               DISPLAY "1: Addition"
+               DISPLAY "2: Subtraktion"
+               DISPLAY "3: Multiplikation"
+               DISPLAY "4: Division"
+               DISPLAY "5: Kvadrat"
+               DISPLAY "6: Kvadratrod"
+               DISPLAY "7: Kubik"
+               DISPLAY "8: Kubikrod"
+               DISPLAY "9: Procent"
+               DISPLAY "10: Skift kodeord"
+               DISPLAY "11: Tidligere resultater"
+               DISPLAY "12: Tekstopgaver"
+               DISPLAY "13: Eksamensprøve (alle seks øvelser)"
+               DISPLAY "0: Log ud"
+           WHEN OTHER
+               DISPLAY "Choose the exercise you want to execute"
+               DISPLAY "1: Addition trainer"
+               DISPLAY "2: Subtracting trainer"
+               DISPLAY "3: Multiplication trainer"
+               DISPLAY "4: Division trainer"
+               DISPLAY "5: Square trainer"
+               DISPLAY "6: Root trainer"
+               DISPLAY "7: Cube trainer"
+               DISPLAY "8: Cube root trainer"
+               DISPLAY "9: Percentage trainer"
+               DISPLAY "10: Change password"
+               DISPLAY "11: Practice history"
+               DISPLAY "12: Word problems trainer"
+               DISPLAY "13: Exam mode (all six exercises)"
+               DISPLAY "0: Exit user"
+       END-EVALUATE.
 DisplayLevel.
-       DISPLAY "Choose the level for the chosen exercise".
-       DISPLAY "1: Beginner".
-       DISPLAY "2: Intermediate".
-       DISPLAY "3: Advanced".
-       DISPLAY "0: Return to menu".
\ No newline at end of file
+       EVALUATE languageChoice
+           WHEN "2"
+               DISPLAY "Vælg niveau for den valgte øvelse"
+               DISPLAY "1: Begynder"
+               DISPLAY "2: Øvet"
+               DISPLAY "3: Avanceret"
+               DISPLAY "4: Ekspert"
+               IF exerciseChoices = "5" OR exerciseChoices = "6"
+                   DISPLAY "5: Tilpasset interval"
+               END-IF
+               DISPLAY "0: Tilbage til menuen"
+               DISPLAY "Du har låst niveau 1 til " playerUnlockedLevel " op"
+               DISPLAY "Score 80% eller mere på dit højeste niveau for at låse det næste op"
+           WHEN OTHER
+               DISPLAY "Choose the level for the chosen exercise"
+               DISPLAY "1: Beginner"
+               DISPLAY "2: Intermediate"
+               DISPLAY "3: Advanced"
+               DISPLAY "4: Expert"
+               IF exerciseChoices = "5" OR exerciseChoices = "6"
+                   DISPLAY "5: Custom range"
+               END-IF
+               DISPLAY "0: Return to menu"
+               DISPLAY "You have unlocked levels 1 through " playerUnlockedLevel
+               DISPLAY "Score 80% or better at your highest unlocked level to unlock the next one"
+       END-EVALUATE.
\ No newline at end of file
