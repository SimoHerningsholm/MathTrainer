@@ -5,46 +5,83 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT playersFile ASSIGN TO "players.txt"
-    ORGANIZATION IS INDEXED 
-    ACCESS MODE IS RANDOM 
-    RECORD KEY IS userName.
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
 DATA DIVISION.
-FILE SECTION. 
+FILE SECTION.
 FD playersFile.
-01 playersData.
-       02 userName PIC X(10).
-       02 pass PIC X(10).
-       02 points PIC 9(4).
+COPY PLAYERREC.
 WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
 01 playerExist PIC X(1).
 01 passwordTryout PIC X(10).
 01 SuccessfullLogin PIC X(1) VALUE "N".
+01 lastAttemptedUser PIC X(10) VALUE SPACES.
+01 failedAttempts PIC 9(1) VALUE ZERO.
+       88 accountLockedOut VALUE 5.
 LINKAGE SECTION.
 01 loggedInPlayer PIC X(10).
 01 playerPoints PIC 9(4).
-PROCEDURE DIVISION USING loggedInPlayer, playerPoints.
+01 playerUnlockedLevel PIC 9(1).
+PROCEDURE DIVISION USING loggedInPlayer, playerPoints, playerUnlockedLevel.
 OPEN I-O playersFile
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not open players file, status " playersFileStatus
+   EXIT PROGRAM
+END-IF.
 PERFORM UNTIL SuccessfullLogin = "Y"
        MOVE 'Y' TO playerExist
        DISPLAY "Enter username"
        ACCEPT userName
+       IF userName NOT = lastAttemptedUser
+           MOVE ZERO TO failedAttempts
+           MOVE userName TO lastAttemptedUser
+       END-IF
        READ playersFile
            INVALID KEY MOVE 'N' TO playerExist
        END-READ
+       IF playersFileStatus NOT = "00" AND playersFileStatus NOT = "23"
+           DISPLAY "Players file read error, status " playersFileStatus
+       END-IF
        IF playerExist='N'
            DISPLAY "Invalid username"
        ELSE
-           DISPLAY "Enter password"
-           ACCEPT passwordTryout
-           IF passwordTryout = pass THEN
-              MOVE userName TO loggedInPlayer
-              MOVE points TO playerPoints
-              MOVE "Y" TO SuccessfullLogin
-           ELSE 
-              DISPLAY "Invalid password"
+           IF lockedFlag = "Y"
+              DISPLAY "This account is locked. Contact an administrator"
+           ELSE
+              DISPLAY "Enter password"
+              ACCEPT passwordTryout
+              IF passwordTryout = pass THEN
+                 MOVE userName TO loggedInPlayer
+                 MOVE points TO playerPoints
+                 MOVE unlockedLevel TO playerUnlockedLevel
+                 MOVE ZERO TO failedAttempts
+                 MOVE "Y" TO SuccessfullLogin
+              ELSE
+                 ADD 1 TO failedAttempts
+                 IF accountLockedOut
+                    MOVE "Y" TO lockedFlag
+                    REWRITE playersData
+                        INVALID KEY DISPLAY "Could not lock account"
+                    END-REWRITE
+                    IF playersFileStatus NOT = "00"
+                       DISPLAY "Could not persist account lock, status " playersFileStatus
+                    END-IF
+                    DISPLAY "Too many failed attempts. Account locked"
+                 ELSE
+                    DISPLAY "Invalid password"
+                 END-IF
+              END-IF
            END-IF
        END-IF
 END-PERFORM.
 MOVE "N" TO SuccessfullLogin
 CLOSE playersFile
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not close players file, status " playersFileStatus
+END-IF.
 EXIT PROGRAM.
\ No newline at end of file
