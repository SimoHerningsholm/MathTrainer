@@ -0,0 +1,62 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PrintCertificate.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT certLogFile ASSIGN TO "certlog.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS certLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD certLogFile.
+01 certLogRecord PIC X(60).
+WORKING-STORAGE SECTION.
+01 certLogFileStatus PIC X(2).
+01 certDate PIC X(8).
+01 certResultText PIC X(4).
+LINKAGE SECTION.
+01 certPlayerName PIC X(10).
+01 certMilestonePoints PIC 9(4).
+01 certPassFlag PIC X(1).
+PROCEDURE DIVISION USING certPlayerName, certMilestonePoints, certPassFlag.
+PrintCertificateProcess.
+    IF certPassFlag = "Y"
+       MOVE "PASS" TO certResultText
+    ELSE
+       MOVE "FAIL" TO certResultText
+    END-IF
+    ACCEPT certDate FROM DATE
+    DISPLAY " "
+    DISPLAY "============================================"
+    DISPLAY "       MATH TRAINER CERTIFICATE OF MERIT"
+    DISPLAY "============================================"
+    DISPLAY "Awarded to  : " certPlayerName
+    DISPLAY "Milestone   : " certMilestonePoints " points"
+    DISPLAY "Result      : " certResultText
+    DISPLAY "Date        : " certDate
+    DISPLAY "============================================"
+    DISPLAY " "
+    PERFORM OpenCertLogForAppend
+    IF certLogFileStatus NOT = "00"
+       DISPLAY "Could not open certificate log file, status " certLogFileStatus
+       EXIT PROGRAM
+    END-IF
+    MOVE SPACES TO certLogRecord
+    STRING certDate DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(certPlayerName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           certMilestonePoints DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           certResultText DELIMITED BY SIZE
+           INTO certLogRecord
+    END-STRING
+    WRITE certLogRecord
+    CLOSE certLogFile.
+    EXIT PROGRAM.
+OpenCertLogForAppend.
+    OPEN EXTEND certLogFile
+    IF certLogFileStatus = "35"
+       OPEN OUTPUT certLogFile
+    END-IF.
