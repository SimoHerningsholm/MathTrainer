@@ -0,0 +1,74 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchivePlayers.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    FILE STATUS IS playersFileStatus.
+SELECT archiveFile ASSIGN TO "playersarchive.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS archiveFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+FD archiveFile.
+01 archiveRecord.
+       02 archDate PIC X(8).
+       02 archUserName PIC X(10).
+       02 archPass PIC X(10).
+       02 archPoints PIC 9(4).
+       02 archLockedFlag PIC X(1).
+       02 archUnlockedLevel PIC 9(1).
+       02 archClassCode PIC X(6).
+       02 archLastActiveDate PIC X(8).
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 archiveFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 archivedCount PIC 9(4) VALUE ZERO.
+PROCEDURE DIVISION.
+ArchiveProcess.
+    DISPLAY "=== Archiving players.txt ==="
+    OPEN INPUT playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM OpenArchiveForAppend
+    IF archiveFileStatus NOT = "00"
+       DISPLAY "Could not open archive file, status " archiveFileStatus
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END PERFORM WriteArchiveRecord
+       END-READ
+    END-PERFORM
+    CLOSE playersFile
+    CLOSE archiveFile
+    DISPLAY "Archived " archivedCount " player record(s)".
+    EXIT PROGRAM.
+OpenArchiveForAppend.
+    OPEN EXTEND archiveFile
+    IF archiveFileStatus = "35"
+       OPEN OUTPUT archiveFile
+    END-IF.
+WriteArchiveRecord.
+    ACCEPT archDate FROM DATE
+    MOVE userName TO archUserName
+    MOVE pass TO archPass
+    MOVE points TO archPoints
+    MOVE lockedFlag TO archLockedFlag
+    MOVE unlockedLevel TO archUnlockedLevel
+    MOVE classCode TO archClassCode
+    MOVE lastActiveDate TO archLastActiveDate
+    WRITE archiveRecord
+    ADD 1 TO archivedCount.
