@@ -0,0 +1,114 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AnalyticsReport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT sessionLogFile ASSIGN TO "sessionlog.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS slKeyGroup
+    ALTERNATE RECORD KEY IS slUserName WITH DUPLICATES
+    FILE STATUS IS sessionLogFileStatus.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    FILE STATUS IS playersFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD sessionLogFile.
+01 sessionLogData.
+       02 slKeyGroup.
+           03 slUserName PIC X(10).
+           03 slDate PIC X(8).
+           03 slTime PIC X(8).
+       02 slExercise PIC X(15).
+       02 slLevel PIC X(1).
+       02 slResult PIC X(1).
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 sessionLogFileStatus PIC X(2).
+01 playersFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 playerExist PIC X(1).
+01 currentUser PIC X(10) VALUE SPACES.
+01 currentClass PIC X(6) VALUE SPACES.
+01 userAttempts PIC 9(5) VALUE ZERO.
+01 userCorrect PIC 9(5) VALUE ZERO.
+01 userAccuracy PIC 9(3) VALUE ZERO.
+01 grandAttempts PIC 9(6) VALUE ZERO.
+01 grandCorrect PIC 9(6) VALUE ZERO.
+01 playerCount PIC 9(4) VALUE ZERO.
+PROCEDURE DIVISION.
+AnalyticsProcess.
+    DISPLAY "=== Practice analytics rollup ==="
+    OPEN INPUT sessionLogFile
+    IF sessionLogFileStatus NOT = "00"
+       DISPLAY "Could not open session log file, status " sessionLogFileStatus
+       EXIT PROGRAM
+    END-IF
+    OPEN INPUT playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       CLOSE sessionLogFile
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ sessionLogFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END PERFORM ProcessOneSessionRecord
+       END-READ
+    END-PERFORM
+    IF currentUser NOT = SPACES
+       PERFORM DisplayUserTotals
+    END-IF
+    CLOSE sessionLogFile
+    CLOSE playersFile
+    DISPLAY " "
+    DISPLAY "=== Overall totals ==="
+    DISPLAY "Players with practice history: " playerCount
+    DISPLAY "Total questions attempted: " grandAttempts
+    DISPLAY "Total questions correct: " grandCorrect
+    IF grandAttempts > ZERO
+       COMPUTE userAccuracy ROUNDED = (grandCorrect * 100) / grandAttempts
+       DISPLAY "Overall accuracy: " userAccuracy "%"
+    END-IF.
+    EXIT PROGRAM.
+ProcessOneSessionRecord.
+    IF slUserName NOT = currentUser
+       IF currentUser NOT = SPACES
+          PERFORM DisplayUserTotals
+       END-IF
+       MOVE slUserName TO currentUser
+       MOVE ZERO TO userAttempts
+       MOVE ZERO TO userCorrect
+       PERFORM LookupUserClass
+       ADD 1 TO playerCount
+    END-IF
+    ADD 1 TO userAttempts
+    ADD 1 TO grandAttempts
+    IF slResult = "Y"
+       ADD 1 TO userCorrect
+       ADD 1 TO grandCorrect
+    END-IF.
+LookupUserClass.
+    MOVE "Y" TO playerExist
+    MOVE slUserName TO userName
+    READ playersFile
+        INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "N"
+       MOVE SPACES TO currentClass
+    ELSE
+       MOVE classCode TO currentClass
+    END-IF.
+DisplayUserTotals.
+    MOVE ZERO TO userAccuracy
+    IF userAttempts > ZERO
+       COMPUTE userAccuracy ROUNDED = (userCorrect * 100) / userAttempts
+    END-IF
+    DISPLAY currentUser " (class " currentClass ") - " userAttempts
+        " attempted, " userCorrect " correct, " userAccuracy "% accuracy".
