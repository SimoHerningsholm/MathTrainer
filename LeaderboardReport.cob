@@ -0,0 +1,42 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LeaderboardReport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    FILE STATUS IS playersFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 rank PIC 9(4) VALUE ZERO.
+01 noMoreRecords PIC X(1) VALUE "N".
+PROCEDURE DIVISION.
+LeaderboardProcess.
+    DISPLAY "=== Leaderboard ==="
+    OPEN INPUT playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    MOVE 9999 TO points
+    START playersFile KEY IS <= points
+        INVALID KEY DISPLAY "No players found" MOVE "Y" TO noMoreRecords
+    END-START
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile PREVIOUS RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END
+               ADD 1 TO rank
+               DISPLAY rank ". " userName " - " points " points"
+       END-READ
+    END-PERFORM
+    CLOSE playersFile.
+    EXIT PROGRAM.
