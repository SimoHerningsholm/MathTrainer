@@ -0,0 +1,71 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ResumeCheckpoint.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT checkpointFile ASSIGN TO "checkpoint.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS ckPlayer
+    FILE STATUS IS checkpointFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD checkpointFile.
+01 checkpointData.
+       02 ckPlayer PIC X(10).
+       02 ckExercise PIC X(2).
+       02 ckLevel PIC X(1).
+       02 ckQuestionCount PIC 9(2).
+       02 ckCounter PIC 9(2).
+       02 ckPoints PIC 9(4).
+WORKING-STORAGE SECTION.
+01 checkpointFileStatus PIC X(2).
+01 moveOn PIC A.
+LINKAGE SECTION.
+01 loggedInPlayer PIC X(10).
+01 resumeFound PIC X(1).
+01 resumeExercise PIC X(2).
+01 resumeLevel PIC X(1).
+01 resumeQuestionCount PIC 9(2).
+01 resumeCounterOut PIC 9(2).
+01 resumePoints PIC 9(4).
+PROCEDURE DIVISION USING loggedInPlayer, resumeFound, resumeExercise, resumeLevel,
+        resumeQuestionCount, resumeCounterOut, resumePoints.
+ResumeCheckpointProcess.
+    MOVE "N" TO resumeFound
+    OPEN I-O checkpointFile
+    IF checkpointFileStatus NOT = "00"
+       DISPLAY "Could not open checkpoint file, status " checkpointFileStatus
+       EXIT PROGRAM
+    END-IF
+    MOVE loggedInPlayer TO ckPlayer
+    READ checkpointFile
+        INVALID KEY CONTINUE
+    END-READ
+    IF checkpointFileStatus = "00" AND ckCounter NOT < ckQuestionCount
+       DELETE checkpointFile
+           INVALID KEY CONTINUE
+       END-DELETE
+       MOVE "01" TO checkpointFileStatus
+    END-IF
+    IF checkpointFileStatus = "00"
+       DISPLAY "You have an unfinished run for exercise " ckExercise " level " ckLevel
+       DISPLAY "It stopped on question " ckCounter " of " ckQuestionCount
+       DISPLAY "Resume this run? (Y/N)"
+       ACCEPT moveOn
+       IF moveOn = "Y" OR moveOn = "y"
+          MOVE "Y" TO resumeFound
+          MOVE ckExercise TO resumeExercise
+          MOVE ckLevel TO resumeLevel
+          MOVE ckQuestionCount TO resumeQuestionCount
+          MOVE ckCounter TO resumeCounterOut
+          MOVE ckPoints TO resumePoints
+       ELSE
+          DELETE checkpointFile
+              INVALID KEY CONTINUE
+          END-DELETE
+       END-IF
+    END-IF
+    CLOSE checkpointFile.
+EXIT PROGRAM.
