@@ -5,31 +5,50 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT playersFile ASSIGN TO "players.txt"
-    ORGANIZATION IS INDEXED 
-    ACCESS MODE IS RANDOM 
-    RECORD KEY IS userName.
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
 DATA DIVISION.
-FILE SECTION. 
+FILE SECTION.
 FD playersFile.
-01 playersData.
-       02 userName PIC X(10).
-       02 pass PIC X(10).
-       02 points PIC 9(4).
+COPY PLAYERREC.
 WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
 LINKAGE SECTION.
 01 loggedInPlayer PIC X(10).
 01 playerPoints PIC 9(4).
-PROCEDURE DIVISION USING loggedInPlayer, playerPoints.
+01 playerUnlockedLevel PIC 9(1).
+PROCEDURE DIVISION USING loggedInPlayer, playerPoints, playerUnlockedLevel.
 DISPLAY "INSIDE UPDATE MODULE"
 OPEN I-O playersFile
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not open players file, status " playersFileStatus
+   EXIT PROGRAM
+END-IF
 MOVE loggedInPlayer TO userName
 READ playersFile
       INVALID KEY DISPLAY "Something went wrong"
-END-READ.
+END-READ
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not read player record, status " playersFileStatus
+   CLOSE playersFile
+   EXIT PROGRAM
+END-IF.
 MOVE playerPoints TO points
+MOVE playerUnlockedLevel TO unlockedLevel
+ACCEPT lastActiveDate FROM DATE
 REWRITE playersData
        INVALID KEY DISPLAY "Something went wrong when trying to update"
 END-REWRITE
-CLOSE playersFile.
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not update player record, status " playersFileStatus
+END-IF
+CLOSE playersFile
+IF playersFileStatus NOT = "00"
+   DISPLAY "Could not close players file, status " playersFileStatus
+END-IF.
 DISPLAY "SUCCESSFULLY GOT TO THE END OF UPDATE MODULE"
 EXIT PROGRAM.
\ No newline at end of file
