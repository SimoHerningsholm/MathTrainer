@@ -0,0 +1,151 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AdjustPoints.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
+SELECT adjustLogFile ASSIGN TO "adjustlog.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS adjustLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+FD adjustLogFile.
+01 adjustLogRecord PIC X(60).
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 adjustLogFileStatus PIC X(2).
+01 playerExist PIC X(1).
+01 confirmChoice PIC X(1).
+01 runAdjustUtility PIC X(1) VALUE "Y".
+01 adjustAmountStage PIC X(6).
+01 adjustAmount PIC S9(4).
+01 adjustReasonCode PIC X(1).
+       88 validReasonCode VALUES ARE "1" THRU "5".
+01 adjustReasonText PIC X(20).
+01 adjustDate PIC X(8).
+01 adjustedPoints PIC 9(4).
+01 validInput PIC X(1).
+PROCEDURE DIVISION.
+AdjustUtilityProcess.
+    DISPLAY "=== Points-adjustment utility ==="
+    OPEN I-O playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM OpenAdjustLogForAppend
+    IF adjustLogFileStatus NOT = "00"
+       DISPLAY "Could not open adjustment log file, status " adjustLogFileStatus
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL runAdjustUtility = "N"
+       PERFORM AdjustOnePlayer
+       DISPLAY "Adjust another player? (Y/N)"
+       ACCEPT confirmChoice
+       IF confirmChoice NOT = "Y" AND confirmChoice NOT = "y"
+          MOVE "N" TO runAdjustUtility
+       END-IF
+    END-PERFORM
+    CLOSE playersFile
+    CLOSE adjustLogFile.
+    EXIT PROGRAM.
+OpenAdjustLogForAppend.
+    OPEN EXTEND adjustLogFile
+    IF adjustLogFileStatus = "35"
+       OPEN OUTPUT adjustLogFile
+    END-IF.
+AdjustOnePlayer.
+    MOVE "Y" TO playerExist
+    DISPLAY "Enter the username to adjust (blank to cancel)"
+    ACCEPT userName
+    IF userName = SPACES
+       DISPLAY "Adjustment cancelled"
+    ELSE
+       READ playersFile
+           INVALID KEY MOVE "N" TO playerExist
+       END-READ
+       IF playerExist = "N"
+          DISPLAY "No such player"
+       ELSE
+          DISPLAY userName " currently has " points " points"
+          PERFORM AcceptAdjustAmount
+          PERFORM AcceptReasonCode
+          DISPLAY "Adjust " userName " by " adjustAmount " points, reason: "
+              adjustReasonText " - are you sure? (Y/N)"
+          ACCEPT confirmChoice
+          IF confirmChoice = "Y" OR confirmChoice = "y"
+             PERFORM ApplyAdjustment
+          ELSE
+             DISPLAY "Adjustment cancelled"
+          END-IF
+       END-IF
+    END-IF.
+AcceptAdjustAmount.
+    MOVE "N" TO validInput
+    PERFORM UNTIL validInput = "Y"
+       DISPLAY "Enter points adjustment, positive or negative (e.g. 10 or -5)"
+       ACCEPT adjustAmountStage
+       IF FUNCTION TEST-NUMVAL(adjustAmountStage) = 0
+          COMPUTE adjustAmount = FUNCTION NUMVAL(adjustAmountStage)
+          MOVE "Y" TO validInput
+       ELSE
+          DISPLAY "Please enter a whole number"
+       END-IF
+    END-PERFORM.
+AcceptReasonCode.
+    MOVE "N" TO validInput
+    PERFORM UNTIL validInput = "Y"
+       DISPLAY "Reason code: 1-Correction 2-Bonus award 3-Penalty 4-Data migration 5-Other"
+       ACCEPT adjustReasonCode
+       IF validReasonCode
+          PERFORM MapReasonText
+          MOVE "Y" TO validInput
+       ELSE
+          DISPLAY "Please enter a reason code 1 through 5"
+       END-IF
+    END-PERFORM.
+MapReasonText.
+    EVALUATE adjustReasonCode
+        WHEN "1" MOVE "Correction" TO adjustReasonText
+        WHEN "2" MOVE "Bonus award" TO adjustReasonText
+        WHEN "3" MOVE "Penalty" TO adjustReasonText
+        WHEN "4" MOVE "Data migration" TO adjustReasonText
+        WHEN "5" MOVE "Other" TO adjustReasonText
+    END-EVALUATE.
+ApplyAdjustment.
+    IF adjustAmount < ZERO AND FUNCTION ABS(adjustAmount) > points
+       MOVE ZERO TO points
+    ELSE
+       COMPUTE points = points + adjustAmount
+    END-IF
+    REWRITE playersData
+        INVALID KEY DISPLAY "Could not update player record"
+    END-REWRITE
+    MOVE points TO adjustedPoints
+    DISPLAY "New point total for " userName ": " adjustedPoints
+    PERFORM LogAdjustment.
+LogAdjustment.
+    ACCEPT adjustDate FROM DATE
+    MOVE SPACES TO adjustLogRecord
+    STRING adjustDate DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(userName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           adjustAmount DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           adjustedPoints DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(adjustReasonText) DELIMITED BY SIZE
+           INTO adjustLogRecord
+    END-STRING
+    WRITE adjustLogRecord.
