@@ -8,6 +8,10 @@ working-storage section.
        01  ws-rnd-seed-x pic x(8).
        01  ws-rnd-seed-9 redefines ws-rnd-seed-x pic 9(8).
        01  ws-rnd-dbl comp-2.
+       01  ws-test-seed-name pic x(20) value "MATHTRAINER_TEST_SEED".
+       01  ws-test-seed-text pic x(8) value spaces.
+       01  ws-test-seed-num pic 9(8).
+       01  ws-env-status pic 9(2) comp-x.
 linkage section.
        01  ls-min pic x comp-x.
        01  ls-max pic x comp-x.
@@ -15,12 +19,19 @@ linkage section.
 procedure division using ls-min, ls-max, ls-result.
 startderp.
       if ws-first-time = 0
-         move 32768 to ws-rnd-seed-9
-         perform until ws-rnd-seed-9 < 32768
-            accept ws-rnd-seed-x from time
-            move function reverse(ws-rnd-seed-x) to ws-rnd-seed-x
-            compute ws-rnd-seed-9 = ws-rnd-seed-9 / 3060
-         end-perform
+         call "CBL_GET_ENVIRONMENT" using ws-test-seed-name, ws-test-seed-text
+             returning ws-env-status
+         if ws-env-status = 0 and ws-test-seed-text not = spaces
+            compute ws-test-seed-num = function numval(ws-test-seed-text)
+            move ws-test-seed-num to ws-rnd-seed-9
+         else
+            move 32768 to ws-rnd-seed-9
+            perform until ws-rnd-seed-9 < 32768
+               accept ws-rnd-seed-x from time
+               move function reverse(ws-rnd-seed-x) to ws-rnd-seed-x
+               compute ws-rnd-seed-9 = ws-rnd-seed-9 / 3060
+            end-perform
+         end-if
          compute ws-rnd-dbl = function random(ws-rnd-seed-9)
          move 1 to ws-first-time
       end-if.
