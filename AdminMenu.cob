@@ -0,0 +1,143 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AdminMenu.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 adminChoice PIC X(1).
+       88 validAdminChoice VALUES ARE 1 THRU 7.
+       88 validAdminExitChoice VALUE 0.
+01 runAdminMenu PIC X(1) VALUE "Y".
+01 noMoreRecords PIC X(1).
+01 playerExist PIC X(1).
+01 confirmChoice PIC X(1).
+01 classCodeFilter PIC X(6).
+PROCEDURE DIVISION.
+AdminProcess.
+    PERFORM UNTIL runAdminMenu = "N"
+       PERFORM DisplayAdminMenu
+       ACCEPT adminChoice
+       EVALUATE TRUE
+           WHEN validAdminChoice
+               EVALUATE adminChoice
+                   WHEN "1" PERFORM ListPlayers
+                   WHEN "2" PERFORM ResetPlayerPoints
+                   WHEN "3" PERFORM DeletePlayerRecord
+                   WHEN "4" PERFORM UnlockPlayerAccount
+                   WHEN "5" PERFORM ListPlayersByClass
+                   WHEN "6" CALL 'GuardianContact'
+                   WHEN "7" CALL 'AdjustPoints'
+               END-EVALUATE
+           WHEN validAdminExitChoice
+               MOVE "N" TO runAdminMenu
+           WHEN OTHER
+               DISPLAY "Invalid choice"
+       END-EVALUATE
+    END-PERFORM.
+    EXIT PROGRAM.
+DisplayAdminMenu.
+    DISPLAY "=== Admin menu ===".
+    DISPLAY "1: List all players".
+    DISPLAY "2: Reset a player's points".
+    DISPLAY "3: Delete a player".
+    DISPLAY "4: Unlock a player".
+    DISPLAY "5: List players in a class".
+    DISPLAY "6: Manage guardian contacts".
+    DISPLAY "7: Adjust a player's points with an audit reason".
+    DISPLAY "0: Return to main menu".
+ListPlayers.
+    MOVE "N" TO noMoreRecords
+    OPEN INPUT playersFile
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END DISPLAY userName " - " points " points - class " classCode
+       END-READ
+    END-PERFORM
+    CLOSE playersFile.
+ListPlayersByClass.
+    DISPLAY "Enter class code to list"
+    ACCEPT classCodeFilter
+    MOVE "N" TO noMoreRecords
+    OPEN INPUT playersFile
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END
+               IF classCode = classCodeFilter
+                  DISPLAY userName " - " points " points"
+               END-IF
+       END-READ
+    END-PERFORM
+    CLOSE playersFile.
+ResetPlayerPoints.
+    OPEN I-O playersFile
+    MOVE "Y" TO playerExist
+    DISPLAY "Enter the username to reset"
+    ACCEPT userName
+    READ playersFile
+       INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "N"
+       DISPLAY "No such player"
+    ELSE
+       MOVE ZERO TO points
+       MOVE 1 TO unlockedLevel
+       REWRITE playersData
+           INVALID KEY DISPLAY "Could not reset player"
+       END-REWRITE
+       DISPLAY "Points reset to zero"
+    END-IF
+    CLOSE playersFile.
+DeletePlayerRecord.
+    OPEN I-O playersFile
+    MOVE "Y" TO playerExist
+    DISPLAY "Enter the username to delete"
+    ACCEPT userName
+    READ playersFile
+       INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "N"
+       DISPLAY "No such player"
+    ELSE
+       DISPLAY "Delete " userName " - are you sure? (Y/N)"
+       ACCEPT confirmChoice
+       IF confirmChoice = "Y" OR confirmChoice = "y"
+          DELETE playersFile
+              INVALID KEY DISPLAY "Could not delete player"
+          END-DELETE
+          DISPLAY "Player deleted"
+       ELSE
+          DISPLAY "Delete cancelled"
+       END-IF
+    END-IF
+    CLOSE playersFile.
+UnlockPlayerAccount.
+    OPEN I-O playersFile
+    MOVE "Y" TO playerExist
+    DISPLAY "Enter the username to unlock"
+    ACCEPT userName
+    READ playersFile
+       INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "N"
+       DISPLAY "No such player"
+    ELSE
+       MOVE "N" TO lockedFlag
+       REWRITE playersData
+           INVALID KEY DISPLAY "Could not unlock player"
+       END-REWRITE
+       DISPLAY "Player unlocked"
+    END-IF
+    CLOSE playersFile.
