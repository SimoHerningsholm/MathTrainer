@@ -0,0 +1,130 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GuardianContact.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT guardianFile ASSIGN TO "guardians.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS guardianUserName
+    FILE STATUS IS guardianFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD guardianFile.
+01 guardianData.
+       02 guardianUserName PIC X(10).
+       02 guardianName PIC X(20).
+       02 guardianPhone PIC X(15).
+       02 guardianEmail PIC X(25).
+WORKING-STORAGE SECTION.
+01 guardianFileStatus PIC X(2).
+01 guardianChoice PIC X(1).
+       88 validGuardianChoice VALUES ARE 1 THRU 4.
+       88 validGuardianExitChoice VALUE 0.
+01 runGuardianMenu PIC X(1) VALUE "Y".
+01 guardianExist PIC X(1).
+PROCEDURE DIVISION.
+GuardianProcess.
+    OPEN I-O guardianFile
+    IF guardianFileStatus = "35"
+       CLOSE guardianFile
+       OPEN OUTPUT guardianFile
+       CLOSE guardianFile
+       OPEN I-O guardianFile
+    END-IF
+    IF guardianFileStatus NOT = "00"
+       DISPLAY "Could not open guardian contact file, status " guardianFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL runGuardianMenu = "N"
+       PERFORM DisplayGuardianMenu
+       ACCEPT guardianChoice
+       EVALUATE TRUE
+           WHEN validGuardianChoice
+               EVALUATE guardianChoice
+                   WHEN "1" PERFORM AddGuardianContact
+                   WHEN "2" PERFORM UpdateGuardianContact
+                   WHEN "3" PERFORM DeleteGuardianContact
+                   WHEN "4" PERFORM DisplayGuardianContact
+               END-EVALUATE
+           WHEN validGuardianExitChoice
+               MOVE "N" TO runGuardianMenu
+           WHEN OTHER
+               DISPLAY "Invalid choice"
+       END-EVALUATE
+    END-PERFORM
+    CLOSE guardianFile.
+    EXIT PROGRAM.
+DisplayGuardianMenu.
+    DISPLAY "=== Guardian contact menu ===".
+    DISPLAY "1: Add a guardian contact".
+    DISPLAY "2: Update a guardian contact".
+    DISPLAY "3: Delete a guardian contact".
+    DISPLAY "4: Display a guardian contact".
+    DISPLAY "0: Return to admin menu".
+AddGuardianContact.
+    DISPLAY "Enter the player's username"
+    ACCEPT guardianUserName
+    DISPLAY "Enter guardian's name"
+    ACCEPT guardianName
+    DISPLAY "Enter guardian's phone number"
+    ACCEPT guardianPhone
+    DISPLAY "Enter guardian's email address"
+    ACCEPT guardianEmail
+    WRITE guardianData
+        INVALID KEY DISPLAY "A guardian contact already exists for that player"
+    END-WRITE
+    IF guardianFileStatus = "00"
+       DISPLAY "Guardian contact added"
+    END-IF.
+UpdateGuardianContact.
+    MOVE "Y" TO guardianExist
+    DISPLAY "Enter the player's username"
+    ACCEPT guardianUserName
+    READ guardianFile
+        INVALID KEY MOVE "N" TO guardianExist
+    END-READ
+    IF guardianExist = "N"
+       DISPLAY "No guardian contact found for that player"
+    ELSE
+       DISPLAY "Enter guardian's name"
+       ACCEPT guardianName
+       DISPLAY "Enter guardian's phone number"
+       ACCEPT guardianPhone
+       DISPLAY "Enter guardian's email address"
+       ACCEPT guardianEmail
+       REWRITE guardianData
+           INVALID KEY DISPLAY "Could not update guardian contact"
+       END-REWRITE
+       DISPLAY "Guardian contact updated"
+    END-IF.
+DeleteGuardianContact.
+    MOVE "Y" TO guardianExist
+    DISPLAY "Enter the player's username"
+    ACCEPT guardianUserName
+    READ guardianFile
+        INVALID KEY MOVE "N" TO guardianExist
+    END-READ
+    IF guardianExist = "N"
+       DISPLAY "No guardian contact found for that player"
+    ELSE
+       DELETE guardianFile
+           INVALID KEY DISPLAY "Could not delete guardian contact"
+       END-DELETE
+       DISPLAY "Guardian contact deleted"
+    END-IF.
+DisplayGuardianContact.
+    MOVE "Y" TO guardianExist
+    DISPLAY "Enter the player's username"
+    ACCEPT guardianUserName
+    READ guardianFile
+        INVALID KEY MOVE "N" TO guardianExist
+    END-READ
+    IF guardianExist = "N"
+       DISPLAY "No guardian contact found for that player"
+    ELSE
+       DISPLAY "Guardian for " guardianUserName ": " guardianName
+       DISPLAY "Phone: " guardianPhone
+       DISPLAY "Email: " guardianEmail
+    END-IF.
