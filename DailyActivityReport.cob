@@ -0,0 +1,186 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DailyActivityReport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT sessionLogFile ASSIGN TO "sessionlog.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS slKeyGroup
+    ALTERNATE RECORD KEY IS slUserName WITH DUPLICATES
+    FILE STATUS IS sessionLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD sessionLogFile.
+01 sessionLogData.
+       02 slKeyGroup.
+           03 slUserName PIC X(10).
+           03 slDate PIC X(8).
+           03 slTime PIC X(8).
+       02 slExercise PIC X(15).
+       02 slLevel PIC X(1).
+       02 slResult PIC X(1).
+WORKING-STORAGE SECTION.
+01 sessionLogFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 reportDate PIC X(8).
+01 currentUser PIC X(10) VALUE SPACES.
+01 matchedToday PIC X(1) VALUE "N".
+01 distinctPlayers PIC 9(4) VALUE ZERO.
+01 totalRuns PIC 9(6) VALUE ZERO.
+01 grandAttempts PIC 9(6) VALUE ZERO.
+01 grandCorrect PIC 9(6) VALUE ZERO.
+01 averageAccuracy PIC 9(3) VALUE ZERO.
+01 addAttempts PIC 9(5) VALUE ZERO.
+01 addCorrect PIC 9(5) VALUE ZERO.
+01 subtractAttempts PIC 9(5) VALUE ZERO.
+01 subtractCorrect PIC 9(5) VALUE ZERO.
+01 multiplyAttempts PIC 9(5) VALUE ZERO.
+01 multiplyCorrect PIC 9(5) VALUE ZERO.
+01 divideAttempts PIC 9(5) VALUE ZERO.
+01 divideCorrect PIC 9(5) VALUE ZERO.
+01 squareAttempts PIC 9(5) VALUE ZERO.
+01 squareCorrect PIC 9(5) VALUE ZERO.
+01 squarerootAttempts PIC 9(5) VALUE ZERO.
+01 squarerootCorrect PIC 9(5) VALUE ZERO.
+01 cubeAttempts PIC 9(5) VALUE ZERO.
+01 cubeCorrect PIC 9(5) VALUE ZERO.
+01 cuberootAttempts PIC 9(5) VALUE ZERO.
+01 cuberootCorrect PIC 9(5) VALUE ZERO.
+01 percentageAttempts PIC 9(5) VALUE ZERO.
+01 percentageCorrect PIC 9(5) VALUE ZERO.
+01 wordProblemAttempts PIC 9(5) VALUE ZERO.
+01 wordProblemCorrect PIC 9(5) VALUE ZERO.
+01 exerciseAccuracy PIC 9(3) VALUE ZERO.
+01 reportStatName PIC X(15).
+01 reportStatAttempts PIC 9(5).
+01 reportStatCorrect PIC 9(5).
+PROCEDURE DIVISION.
+DailyActivityProcess.
+    ACCEPT reportDate FROM DATE
+    DISPLAY "=== Daily activity report for " reportDate " ==="
+    OPEN INPUT sessionLogFile
+    IF sessionLogFileStatus NOT = "00"
+       DISPLAY "Could not open session log file, status " sessionLogFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ sessionLogFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END PERFORM ProcessOneSessionRecord
+       END-READ
+    END-PERFORM
+    IF currentUser NOT = SPACES AND matchedToday = "Y"
+       ADD 1 TO distinctPlayers
+    END-IF
+    CLOSE sessionLogFile
+    DISPLAY "Total runs today: " totalRuns
+    DISPLAY "Distinct players today: " distinctPlayers
+    DISPLAY " "
+    DISPLAY "Breakdown by exercise type:"
+    MOVE "ADDITION" TO reportStatName
+    MOVE addAttempts TO reportStatAttempts
+    MOVE addCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "SUBTRACTION" TO reportStatName
+    MOVE subtractAttempts TO reportStatAttempts
+    MOVE subtractCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "MULTIPLICATION" TO reportStatName
+    MOVE multiplyAttempts TO reportStatAttempts
+    MOVE multiplyCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "DIVISION" TO reportStatName
+    MOVE divideAttempts TO reportStatAttempts
+    MOVE divideCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "SQUARE" TO reportStatName
+    MOVE squareAttempts TO reportStatAttempts
+    MOVE squareCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "SQUAREROOT" TO reportStatName
+    MOVE squarerootAttempts TO reportStatAttempts
+    MOVE squarerootCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "CUBE" TO reportStatName
+    MOVE cubeAttempts TO reportStatAttempts
+    MOVE cubeCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "CUBEROOT" TO reportStatName
+    MOVE cuberootAttempts TO reportStatAttempts
+    MOVE cuberootCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "PERCENTAGE" TO reportStatName
+    MOVE percentageAttempts TO reportStatAttempts
+    MOVE percentageCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    MOVE "WORDPROBLEM" TO reportStatName
+    MOVE wordProblemAttempts TO reportStatAttempts
+    MOVE wordProblemCorrect TO reportStatCorrect
+    PERFORM DisplayExerciseLine
+    DISPLAY " "
+    IF grandAttempts > ZERO
+       COMPUTE averageAccuracy ROUNDED = (grandCorrect * 100) / grandAttempts
+       DISPLAY "Overall accuracy today: " averageAccuracy "%"
+    ELSE
+       DISPLAY "No exercises were run today"
+    END-IF.
+    EXIT PROGRAM.
+ProcessOneSessionRecord.
+    IF slUserName NOT = currentUser
+       IF currentUser NOT = SPACES AND matchedToday = "Y"
+          ADD 1 TO distinctPlayers
+       END-IF
+       MOVE slUserName TO currentUser
+       MOVE "N" TO matchedToday
+    END-IF
+    IF slDate = reportDate
+       MOVE "Y" TO matchedToday
+       ADD 1 TO totalRuns
+       ADD 1 TO grandAttempts
+       IF slResult = "Y"
+          ADD 1 TO grandCorrect
+       END-IF
+       PERFORM BumpExerciseStat
+    END-IF.
+BumpExerciseStat.
+    EVALUATE slExercise
+        WHEN "ADDITION"
+           ADD 1 TO addAttempts
+           IF slResult = "Y" ADD 1 TO addCorrect END-IF
+        WHEN "SUBTRACTION"
+           ADD 1 TO subtractAttempts
+           IF slResult = "Y" ADD 1 TO subtractCorrect END-IF
+        WHEN "MULTIPLICATION"
+           ADD 1 TO multiplyAttempts
+           IF slResult = "Y" ADD 1 TO multiplyCorrect END-IF
+        WHEN "DIVISION"
+           ADD 1 TO divideAttempts
+           IF slResult = "Y" ADD 1 TO divideCorrect END-IF
+        WHEN "SQUARE"
+           ADD 1 TO squareAttempts
+           IF slResult = "Y" ADD 1 TO squareCorrect END-IF
+        WHEN "SQUAREROOT"
+           ADD 1 TO squarerootAttempts
+           IF slResult = "Y" ADD 1 TO squarerootCorrect END-IF
+        WHEN "CUBE"
+           ADD 1 TO cubeAttempts
+           IF slResult = "Y" ADD 1 TO cubeCorrect END-IF
+        WHEN "CUBEROOT"
+           ADD 1 TO cuberootAttempts
+           IF slResult = "Y" ADD 1 TO cuberootCorrect END-IF
+        WHEN "PERCENTAGE"
+           ADD 1 TO percentageAttempts
+           IF slResult = "Y" ADD 1 TO percentageCorrect END-IF
+        WHEN "WORDPROBLEM"
+           ADD 1 TO wordProblemAttempts
+           IF slResult = "Y" ADD 1 TO wordProblemCorrect END-IF
+    END-EVALUATE.
+DisplayExerciseLine.
+    MOVE ZERO TO exerciseAccuracy
+    IF reportStatAttempts > ZERO
+       COMPUTE exerciseAccuracy ROUNDED = (reportStatCorrect * 100) / reportStatAttempts
+    END-IF
+    DISPLAY reportStatName " - " reportStatAttempts " attempted, " reportStatCorrect
+        " correct, " exerciseAccuracy "% accuracy".
