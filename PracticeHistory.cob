@@ -0,0 +1,176 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PracticeHistory.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT sessionLogFile ASSIGN TO "sessionlog.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS slKeyGroup
+    ALTERNATE RECORD KEY IS slUserName WITH DUPLICATES
+    FILE STATUS IS sessionLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD sessionLogFile.
+01 sessionLogData.
+       02 slKeyGroup.
+           03 slUserName PIC X(10).
+           03 slDate PIC X(8).
+           03 slTime PIC X(8).
+       02 slExercise PIC X(15).
+       02 slLevel PIC X(1).
+       02 slResult PIC X(1).
+WORKING-STORAGE SECTION.
+01 sessionLogFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 entriesShown PIC 9(4) VALUE ZERO.
+01 addAttempts PIC 9(5) VALUE ZERO.
+01 addCorrect PIC 9(5) VALUE ZERO.
+01 subtractAttempts PIC 9(5) VALUE ZERO.
+01 subtractCorrect PIC 9(5) VALUE ZERO.
+01 multiplyAttempts PIC 9(5) VALUE ZERO.
+01 multiplyCorrect PIC 9(5) VALUE ZERO.
+01 divideAttempts PIC 9(5) VALUE ZERO.
+01 divideCorrect PIC 9(5) VALUE ZERO.
+01 squareAttempts PIC 9(5) VALUE ZERO.
+01 squareCorrect PIC 9(5) VALUE ZERO.
+01 squarerootAttempts PIC 9(5) VALUE ZERO.
+01 squarerootCorrect PIC 9(5) VALUE ZERO.
+01 cubeAttempts PIC 9(5) VALUE ZERO.
+01 cubeCorrect PIC 9(5) VALUE ZERO.
+01 cuberootAttempts PIC 9(5) VALUE ZERO.
+01 cuberootCorrect PIC 9(5) VALUE ZERO.
+01 percentageAttempts PIC 9(5) VALUE ZERO.
+01 percentageCorrect PIC 9(5) VALUE ZERO.
+01 wordProblemAttempts PIC 9(5) VALUE ZERO.
+01 wordProblemCorrect PIC 9(5) VALUE ZERO.
+01 badgeStatName PIC X(15).
+01 badgeStatAttempts PIC 9(5).
+01 badgeStatCorrect PIC 9(5).
+01 badgeAccuracy PIC 9(3).
+01 badgeTitle PIC X(10).
+LINKAGE SECTION.
+01 loggedInPlayer PIC X(10).
+PROCEDURE DIVISION USING loggedInPlayer.
+PracticeHistoryProcess.
+    DISPLAY "=== Practice history for " loggedInPlayer " ==="
+    OPEN INPUT sessionLogFile
+    IF sessionLogFileStatus NOT = "00"
+       DISPLAY "Could not open session log file, status " sessionLogFileStatus
+       EXIT PROGRAM
+    END-IF
+    MOVE loggedInPlayer TO slUserName
+    START sessionLogFile KEY IS = slUserName
+        INVALID KEY MOVE "Y" TO noMoreRecords
+    END-START
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ sessionLogFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END
+               IF slUserName NOT = loggedInPlayer
+                  MOVE "Y" TO noMoreRecords
+               ELSE
+                  DISPLAY slDate " " slTime " " slExercise " level " slLevel " - " slResult
+                  ADD 1 TO entriesShown
+                  PERFORM BumpExerciseStat
+               END-IF
+       END-READ
+    END-PERFORM
+    CLOSE sessionLogFile
+    IF entriesShown = ZERO
+       DISPLAY "No practice history found yet"
+    ELSE
+       DISPLAY entriesShown " session entries shown"
+       PERFORM DisplayAccuracyBadges
+    END-IF.
+    EXIT PROGRAM.
+BumpExerciseStat.
+    EVALUATE slExercise
+        WHEN "ADDITION"
+           ADD 1 TO addAttempts
+           IF slResult = "Y" ADD 1 TO addCorrect END-IF
+        WHEN "SUBTRACTION"
+           ADD 1 TO subtractAttempts
+           IF slResult = "Y" ADD 1 TO subtractCorrect END-IF
+        WHEN "MULTIPLICATION"
+           ADD 1 TO multiplyAttempts
+           IF slResult = "Y" ADD 1 TO multiplyCorrect END-IF
+        WHEN "DIVISION"
+           ADD 1 TO divideAttempts
+           IF slResult = "Y" ADD 1 TO divideCorrect END-IF
+        WHEN "SQUARE"
+           ADD 1 TO squareAttempts
+           IF slResult = "Y" ADD 1 TO squareCorrect END-IF
+        WHEN "SQUAREROOT"
+           ADD 1 TO squarerootAttempts
+           IF slResult = "Y" ADD 1 TO squarerootCorrect END-IF
+        WHEN "CUBE"
+           ADD 1 TO cubeAttempts
+           IF slResult = "Y" ADD 1 TO cubeCorrect END-IF
+        WHEN "CUBEROOT"
+           ADD 1 TO cuberootAttempts
+           IF slResult = "Y" ADD 1 TO cuberootCorrect END-IF
+        WHEN "PERCENTAGE"
+           ADD 1 TO percentageAttempts
+           IF slResult = "Y" ADD 1 TO percentageCorrect END-IF
+        WHEN "WORDPROBLEM"
+           ADD 1 TO wordProblemAttempts
+           IF slResult = "Y" ADD 1 TO wordProblemCorrect END-IF
+    END-EVALUATE.
+DisplayAccuracyBadges.
+    DISPLAY " "
+    DISPLAY "=== Accuracy badges by exercise ==="
+    MOVE "ADDITION" TO badgeStatName
+    MOVE addAttempts TO badgeStatAttempts
+    MOVE addCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "SUBTRACTION" TO badgeStatName
+    MOVE subtractAttempts TO badgeStatAttempts
+    MOVE subtractCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "MULTIPLICATION" TO badgeStatName
+    MOVE multiplyAttempts TO badgeStatAttempts
+    MOVE multiplyCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "DIVISION" TO badgeStatName
+    MOVE divideAttempts TO badgeStatAttempts
+    MOVE divideCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "SQUARE" TO badgeStatName
+    MOVE squareAttempts TO badgeStatAttempts
+    MOVE squareCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "SQUAREROOT" TO badgeStatName
+    MOVE squarerootAttempts TO badgeStatAttempts
+    MOVE squarerootCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "CUBE" TO badgeStatName
+    MOVE cubeAttempts TO badgeStatAttempts
+    MOVE cubeCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "CUBEROOT" TO badgeStatName
+    MOVE cuberootAttempts TO badgeStatAttempts
+    MOVE cuberootCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "PERCENTAGE" TO badgeStatName
+    MOVE percentageAttempts TO badgeStatAttempts
+    MOVE percentageCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge
+    MOVE "WORDPROBLEM" TO badgeStatName
+    MOVE wordProblemAttempts TO badgeStatAttempts
+    MOVE wordProblemCorrect TO badgeStatCorrect
+    PERFORM DisplayExerciseBadge.
+DisplayExerciseBadge.
+    IF badgeStatAttempts > ZERO
+       COMPUTE badgeAccuracy ROUNDED = (badgeStatCorrect * 100) / badgeStatAttempts
+       PERFORM AssignBadgeTitle
+       DISPLAY badgeStatName " - " badgeAccuracy "% accuracy - " badgeTitle
+    END-IF.
+AssignBadgeTitle.
+    EVALUATE TRUE
+        WHEN badgeAccuracy >= 90 MOVE "Master" TO badgeTitle
+        WHEN badgeAccuracy >= 75 MOVE "Expert" TO badgeTitle
+        WHEN badgeAccuracy >= 50 MOVE "Apprentice" TO badgeTitle
+        WHEN OTHER MOVE "Novice" TO badgeTitle
+    END-EVALUATE.
