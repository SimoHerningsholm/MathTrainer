@@ -0,0 +1,65 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DeletePlayer.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC
+    FILE STATUS IS playersFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 playerExist PIC X(1).
+01 confirmChoice PIC X(1).
+01 runDeleteUtility PIC X(1) VALUE "Y".
+PROCEDURE DIVISION.
+DeleteUtilityProcess.
+    DISPLAY "=== Delete-player utility ==="
+    OPEN I-O playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL runDeleteUtility = "N"
+       PERFORM DeleteOnePlayer
+       DISPLAY "Delete another player? (Y/N)"
+       ACCEPT confirmChoice
+       IF confirmChoice NOT = "Y" AND confirmChoice NOT = "y"
+          MOVE "N" TO runDeleteUtility
+       END-IF
+    END-PERFORM
+    CLOSE playersFile.
+    EXIT PROGRAM.
+DeleteOnePlayer.
+    MOVE "Y" TO playerExist
+    DISPLAY "Enter the username to delete (blank to cancel)"
+    ACCEPT userName
+    IF userName = SPACES
+       DISPLAY "Delete cancelled"
+    ELSE
+       READ playersFile
+           INVALID KEY MOVE "N" TO playerExist
+       END-READ
+       IF playerExist = "N"
+          DISPLAY "No such player"
+       ELSE
+          DISPLAY "Delete " userName " - " points " points - are you sure? (Y/N)"
+          ACCEPT confirmChoice
+          IF confirmChoice = "Y" OR confirmChoice = "y"
+             DELETE playersFile
+                 INVALID KEY DISPLAY "Could not delete player"
+             END-DELETE
+             DISPLAY "Player deleted"
+          ELSE
+             DISPLAY "Delete cancelled"
+          END-IF
+       END-IF
+    END-IF.
