@@ -0,0 +1,61 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ChangePassword.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    LOCK MODE IS AUTOMATIC.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+WORKING-STORAGE SECTION.
+01 currentPassTryout PIC X(10).
+01 newPass PIC X(10).
+01 confirmPass PIC X(10).
+01 playerExist PIC X(1).
+LINKAGE SECTION.
+01 loggedInPlayer PIC X(10).
+PROCEDURE DIVISION USING loggedInPlayer.
+ChangePasswordProcess.
+    MOVE "Y" TO playerExist
+    OPEN I-O playersFile
+    MOVE loggedInPlayer TO userName
+    READ playersFile
+       INVALID KEY MOVE "N" TO playerExist
+    END-READ
+    IF playerExist = "N"
+       DISPLAY "Could not find your account"
+    ELSE
+       DISPLAY "Enter your current password"
+       ACCEPT currentPassTryout
+       IF currentPassTryout NOT = pass
+          DISPLAY "Current password is incorrect"
+       ELSE
+          PERFORM AcceptNewPassword
+          MOVE newPass TO pass
+          REWRITE playersData
+              INVALID KEY DISPLAY "Could not update password"
+          END-REWRITE
+          DISPLAY "Password changed"
+       END-IF
+    END-IF
+    CLOSE playersFile.
+    EXIT PROGRAM.
+AcceptNewPassword.
+    MOVE "N" TO confirmPass
+    MOVE "Y" TO newPass
+    PERFORM UNTIL newPass = confirmPass
+       DISPLAY "Enter new password"
+       ACCEPT newPass
+       DISPLAY "Retype new password"
+       ACCEPT confirmPass
+       IF newPass NOT = confirmPass
+          DISPLAY "Passwords did not match, try again"
+       END-IF
+    END-PERFORM.
