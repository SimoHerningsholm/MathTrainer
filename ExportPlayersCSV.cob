@@ -0,0 +1,71 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ExportPlayersCSV.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    FILE STATUS IS playersFileStatus.
+SELECT csvFile ASSIGN TO "players.csv"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS csvFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+FD csvFile.
+01 csvRecord PIC X(50).
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 csvFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 exportedCount PIC 9(4) VALUE ZERO.
+01 csvPoints PIC Z(3)9.
+01 csvUnlockedLevel PIC Z(3)9.
+PROCEDURE DIVISION.
+ExportProcess.
+    DISPLAY "=== Exporting players.txt to players.csv ==="
+    OPEN INPUT playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    OPEN OUTPUT csvFile
+    IF csvFileStatus NOT = "00"
+       DISPLAY "Could not open csv export file, status " csvFileStatus
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    MOVE "userName,points,lockedFlag,unlockedLevel,classCode" TO csvRecord
+    WRITE csvRecord
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END PERFORM WriteCSVRecord
+       END-READ
+    END-PERFORM
+    CLOSE playersFile
+    CLOSE csvFile
+    DISPLAY "Exported " exportedCount " player record(s)".
+    EXIT PROGRAM.
+WriteCSVRecord.
+    MOVE points TO csvPoints
+    MOVE unlockedLevel TO csvUnlockedLevel
+    MOVE SPACES TO csvRecord
+    STRING FUNCTION TRIM(userName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(csvPoints) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           lockedFlag DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(csvUnlockedLevel) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(classCode) DELIMITED BY SIZE
+           INTO csvRecord
+    END-STRING
+    WRITE csvRecord
+    ADD 1 TO exportedCount.
