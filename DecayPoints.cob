@@ -0,0 +1,112 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DecayPoints.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT playersFile ASSIGN TO "players.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS userName
+    ALTERNATE RECORD KEY IS points WITH DUPLICATES
+    FILE STATUS IS playersFileStatus.
+SELECT decayLogFile ASSIGN TO "decaylog.txt"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS decayLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD playersFile.
+COPY PLAYERREC.
+FD decayLogFile.
+01 decayLogRecord PIC X(60).
+WORKING-STORAGE SECTION.
+01 playersFileStatus PIC X(2).
+01 decayLogFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 inactivityThresholdDays PIC 9(3) VALUE 30.
+01 decayAmount PIC 9(4) VALUE 10.
+01 scannedCount PIC 9(4) VALUE ZERO.
+01 decayedCount PIC 9(4) VALUE ZERO.
+01 todayDate PIC X(8).
+01 todayFullStage PIC X(8).
+01 recordFullStage PIC X(8).
+01 todayFull PIC 9(8).
+01 recordFull PIC 9(8).
+01 daysInactive PIC S9(8).
+01 pointsBeforeDecay PIC 9(4).
+PROCEDURE DIVISION.
+DecayProcess.
+    DISPLAY "=== Inactivity point-decay utility ==="
+    ACCEPT todayDate FROM DATE
+    STRING "20" DELIMITED BY SIZE
+           todayDate(1:6) DELIMITED BY SIZE
+           INTO todayFullStage
+    END-STRING
+    MOVE todayFullStage TO todayFull
+    OPEN I-O playersFile
+    IF playersFileStatus NOT = "00"
+       DISPLAY "Could not open players file, status " playersFileStatus
+       EXIT PROGRAM
+    END-IF
+    PERFORM OpenDecayLogForAppend
+    IF decayLogFileStatus NOT = "00"
+       DISPLAY "Could not open decay log file, status " decayLogFileStatus
+       CLOSE playersFile
+       EXIT PROGRAM
+    END-IF
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ playersFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END PERFORM ConsiderOnePlayer
+       END-READ
+    END-PERFORM
+    CLOSE playersFile
+    CLOSE decayLogFile
+    DISPLAY "Players scanned: " scannedCount
+    DISPLAY "Players decayed: " decayedCount.
+    EXIT PROGRAM.
+OpenDecayLogForAppend.
+    OPEN EXTEND decayLogFile
+    IF decayLogFileStatus = "35"
+       OPEN OUTPUT decayLogFile
+    END-IF.
+ConsiderOnePlayer.
+    ADD 1 TO scannedCount
+    IF lastActiveDate NOT = SPACES
+       STRING "20" DELIMITED BY SIZE
+              lastActiveDate(1:6) DELIMITED BY SIZE
+              INTO recordFullStage
+       END-STRING
+       MOVE recordFullStage TO recordFull
+       COMPUTE daysInactive =
+           FUNCTION INTEGER-OF-DATE(todayFull) - FUNCTION INTEGER-OF-DATE(recordFull)
+       IF daysInactive > inactivityThresholdDays AND points > ZERO
+          PERFORM DecayOnePlayer
+       END-IF
+    END-IF.
+DecayOnePlayer.
+    MOVE points TO pointsBeforeDecay
+    IF decayAmount > points
+       MOVE ZERO TO points
+    ELSE
+       COMPUTE points = points - decayAmount
+    END-IF
+    REWRITE playersData
+        INVALID KEY DISPLAY "Could not update player record for " userName
+    END-REWRITE
+    ADD 1 TO decayedCount
+    PERFORM LogDecay.
+LogDecay.
+    MOVE SPACES TO decayLogRecord
+    STRING todayDate DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(userName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           pointsBeforeDecay DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           points DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           daysInactive DELIMITED BY SIZE
+           INTO decayLogRecord
+    END-STRING
+    WRITE decayLogRecord.
