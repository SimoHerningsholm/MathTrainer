@@ -0,0 +1,92 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecommendLevel.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT sessionLogFile ASSIGN TO "sessionlog.txt"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS slKeyGroup
+    ALTERNATE RECORD KEY IS slUserName WITH DUPLICATES
+    FILE STATUS IS sessionLogFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD sessionLogFile.
+01 sessionLogData.
+       02 slKeyGroup.
+           03 slUserName PIC X(10).
+           03 slDate PIC X(8).
+           03 slTime PIC X(8).
+       02 slExercise PIC X(15).
+       02 slLevel PIC X(1).
+       02 slResult PIC X(1).
+WORKING-STORAGE SECTION.
+01 sessionLogFileStatus PIC X(2).
+01 noMoreRecords PIC X(1) VALUE "N".
+01 recExerciseName PIC X(15).
+01 ceilingAttempts PIC 9(4) VALUE ZERO.
+01 ceilingCorrect PIC 9(4) VALUE ZERO.
+01 ceilingAccuracy PIC 9(3) VALUE ZERO.
+01 numericLevel PIC 9(1).
+LINKAGE SECTION.
+01 recPlayerName PIC X(10).
+01 recExerciseCode PIC X(2).
+01 recCurrentLevel PIC X(1).
+01 recSuggestedLevel PIC X(1).
+PROCEDURE DIVISION USING recPlayerName, recExerciseCode, recCurrentLevel, recSuggestedLevel.
+RecommendLevelProcess.
+    MOVE SPACES TO recSuggestedLevel
+    PERFORM MapExerciseName
+    IF recExerciseName = SPACES
+       EXIT PROGRAM
+    END-IF
+    OPEN INPUT sessionLogFile
+    IF sessionLogFileStatus NOT = "00"
+       EXIT PROGRAM
+    END-IF
+    MOVE recPlayerName TO slUserName
+    START sessionLogFile KEY IS = slUserName
+        INVALID KEY MOVE "Y" TO noMoreRecords
+    END-START
+    PERFORM UNTIL noMoreRecords = "Y"
+       READ sessionLogFile NEXT RECORD
+           AT END MOVE "Y" TO noMoreRecords
+           NOT AT END
+               IF slUserName NOT = recPlayerName
+                  MOVE "Y" TO noMoreRecords
+               ELSE
+                  PERFORM TallyCeilingAttempt
+               END-IF
+       END-READ
+    END-PERFORM
+    CLOSE sessionLogFile
+    IF ceilingAttempts >= 3 AND recCurrentLevel > "1"
+       COMPUTE ceilingAccuracy ROUNDED = (ceilingCorrect * 100) / ceilingAttempts
+       IF ceilingAccuracy < 50
+          MOVE recCurrentLevel TO numericLevel
+          SUBTRACT 1 FROM numericLevel
+          MOVE numericLevel TO recSuggestedLevel
+       END-IF
+    END-IF.
+    EXIT PROGRAM.
+TallyCeilingAttempt.
+    IF slExercise = recExerciseName AND slLevel = recCurrentLevel AND slResult NOT = "H"
+       ADD 1 TO ceilingAttempts
+       IF slResult = "Y"
+          ADD 1 TO ceilingCorrect
+       END-IF
+    END-IF.
+MapExerciseName.
+    EVALUATE recExerciseCode
+        WHEN "1" MOVE "ADDITION" TO recExerciseName
+        WHEN "2" MOVE "SUBTRACTION" TO recExerciseName
+        WHEN "3" MOVE "MULTIPLICATION" TO recExerciseName
+        WHEN "4" MOVE "DIVISION" TO recExerciseName
+        WHEN "5" MOVE "SQUARE" TO recExerciseName
+        WHEN "6" MOVE "SQUAREROOT" TO recExerciseName
+        WHEN "7" MOVE "CUBE" TO recExerciseName
+        WHEN "8" MOVE "CUBEROOT" TO recExerciseName
+        WHEN "9" MOVE "PERCENTAGE" TO recExerciseName
+        WHEN OTHER MOVE SPACES TO recExerciseName
+    END-EVALUATE.
